@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. WITNESS-SWEEP.
+000120 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000130 INSTALLATION. WITNESS SEED PROJECT.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2026-08-09  DLA  ORIGINAL VERSION.  RUNS THE RWD-DYNAMICS
+000200*                  COUPLING ONCE OVER SWEEP-STEPS TIMESTEPS AND
+000210*                  RECORDS THE FIELDPRINT PRODUCED AT EACH STEP.
+000220*                  THAT ONE RECORDED SERIES IS THEN COMPARED
+000230*                  AGAINST EVERY TAU-C CANDIDATE LISTED ON
+000240*                  TAULIST, SO OPS CAN SEE HOW THE
+000250*                  FIELDPRINT-EXCEEDANCE COUNT MOVES WITH THE
+000260*                  THRESHOLD WITHOUT RE-RUNNING THE DYNAMICS ONCE
+000270*                  PER CANDIDATE.
+000271* 2026-08-09  DLA  I, I-DOT, PHASE, FIELDPRINT, T AND NUM-VARS
+000272*                  MOVED INTO COPY/OSCREC.CPY, THE SAME SHARED
+000273*                  LAYOUT WITNESS-SEED-3 AND THE REGRESSION TESTS
+000274*                  USE, SO THIS PROGRAM CANNOT DRIFT FROM IT.
+000275*                  ADDED A BOUNDS CHECK IN 3100-READ-ONE-CANDIDATE
+000276*                  SO A TAULIST WITH MORE THAN 20 ROWS ABENDS
+000277*                  INSTEAD OF SUBSCRIPTING PAST THE END OF
+000278*                  WS-CANDIDATE-TABLE.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT TAU-LIST-FILE ASSIGN TO "TAULIST"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-TAULIST-STATUS.
+000350     SELECT SWEEP-REPORT-FILE ASSIGN TO "SWPRPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-SWPRPT-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  TAU-LIST-FILE.
+000420 01  TAU-LIST-RECORD         PIC 9(1)V9(9).
+000430
+000440 FD  SWEEP-REPORT-FILE.
+000450 01  SWEEP-REPORT-LINE       PIC X(80).
+000460
+000470 WORKING-STORAGE SECTION.
+000480 01  WS-TAULIST-STATUS       PIC X(02) VALUE SPACES.
+000490     88  TAULIST-STATUS-OK   VALUE "00".
+000500     88  TAULIST-STATUS-EOF  VALUE "10".
+000510 01  WS-SWPRPT-STATUS        PIC X(02) VALUE SPACES.
+000520
+000530 01  SWEEP-STEPS             PIC 9(7) VALUE 0010000.
+000535 01  SWEEP-SEED              PIC 9(9) VALUE 123456789.
+000550*----------------------------------------------------------------
+000551* SHARED POPULATION/RUN-STATE LAYOUT - SEE COPY/OSCREC.CPY.
+000552*----------------------------------------------------------------
+000553     COPY OSCREC REPLACING ==POP-SIZE-TAG==    BY ==1000==
+000554                           ==I-REDEFINES-TAG== BY ==  ==.
+000610 01  J                       PIC 9(4).
+000620
+000630 01  FIELDPRINT-HISTORY      OCCURS 10000 TIMES PIC S9(5)V9(5).
+000640
+000650 01  WS-CANDIDATE-COUNT      PIC 9(2) VALUE ZERO.
+000660 01  WS-CANDIDATE-TABLE.
+000670     05  WS-CANDIDATE        OCCURS 20 TIMES PIC 9(1)V9(9).
+000680 01  K                       PIC 9(4).
+000690 01  WS-EXCEED-COUNT         PIC 9(7).
+000700
+000710 01  WS-HEADING-LINE         PIC X(80)
+000720     VALUE "TAU-C VALUE          EXCEEDANCE COUNT   OF STEPS".
+000730 01  WS-DETAIL-LINE.
+000740     05  DL-TAU-C            PIC 9.9(9).
+000750     05  FILLER              PIC X(10) VALUE SPACES.
+000760     05  DL-COUNT            PIC Z(6)9.
+000770     05  FILLER              PIC X(10) VALUE SPACES.
+000780     05  DL-OF-STEPS         PIC Z(6)9.
+000790
+000800 PROCEDURE DIVISION.
+000810*----------------------------------------------------------------
+000820 0000-MAINLINE.
+000830*----------------------------------------------------------------
+000840     PERFORM 1000-SEED-POPULATION THRU 1000-EXIT.
+000850     PERFORM 2000-RUN-DYNAMICS THRU 2000-EXIT
+000860         VARYING T FROM 1 BY 1 UNTIL T > SWEEP-STEPS.
+000870     PERFORM 3000-READ-CANDIDATES THRU 3000-EXIT.
+000880     PERFORM 4000-TABULATE THRU 4000-EXIT.
+000890     STOP RUN.
+000900
+000910*----------------------------------------------------------------
+000920 1000-SEED-POPULATION.
+000930*----------------------------------------------------------------
+000940     INITIALIZE I PHASE FIELDPRINT.
+000950     COMPUTE I(1) = FUNCTION RANDOM(SWEEP-SEED).
+000960     PERFORM VARYING J FROM 2 BY 1 UNTIL J > 1000
+000970         COMPUTE I(J) = FUNCTION RANDOM
+000980     END-PERFORM.
+000990 1000-EXIT.
+001000     EXIT.
+001010
+001020*----------------------------------------------------------------
+001030 2000-RUN-DYNAMICS.
+001040*----------------------------------------------------------------
+001050     CALL "RWD-DYNAMICS" USING I I-DOT PHASE NUM-VARS T.
+001060     PERFORM VARYING J FROM 1 BY 1 UNTIL J > 1000
+001070         COMPUTE I(J) = I(J) + I-DOT(J) * 0.01
+001080     END-PERFORM.
+001090     CALL "RWD-FIELDPRINT" USING I FIELDPRINT NUM-VARS.
+001100     MOVE FIELDPRINT TO FIELDPRINT-HISTORY(T).
+001110 2000-EXIT.
+001120     EXIT.
+001130
+001140*----------------------------------------------------------------
+001150 3000-READ-CANDIDATES.
+001160*----------------------------------------------------------------
+001170     OPEN INPUT TAU-LIST-FILE.
+001180     IF NOT TAULIST-STATUS-OK
+001190         DISPLAY "WITNESS-SWEEP: TAULIST NOT AVAILABLE - ABENDING"
+001200         STOP RUN WITH ERROR STATUS 16
+001210     END-IF.
+001220     PERFORM 3100-READ-ONE-CANDIDATE THRU 3100-EXIT
+001230         UNTIL TAULIST-STATUS-EOF.
+001240     CLOSE TAU-LIST-FILE.
+001250 3000-EXIT.
+001260     EXIT.
+001270
+001280*----------------------------------------------------------------
+001290 3100-READ-ONE-CANDIDATE.
+001300*----------------------------------------------------------------
+001310     READ TAU-LIST-FILE
+001320         AT END
+001330             SET TAULIST-STATUS-EOF TO TRUE
+001340             GO TO 3100-EXIT
+001350     END-READ.
+001360     ADD 1 TO WS-CANDIDATE-COUNT.
+001363     IF WS-CANDIDATE-COUNT NOT < 20
+001365         DISPLAY "WITNESS-SWEEP: TAULIST HAS TOO MANY CANDIDATES "
+001366             "- ABENDING"
+001367         STOP RUN WITH ERROR STATUS 16
+001368     END-IF.
+001370     MOVE TAU-LIST-RECORD TO WS-CANDIDATE(WS-CANDIDATE-COUNT).
+001380 3100-EXIT.
+001390     EXIT.
+001400
+001410*----------------------------------------------------------------
+001420 4000-TABULATE.
+001430*----------------------------------------------------------------
+001440     OPEN OUTPUT SWEEP-REPORT-FILE.
+001450     WRITE SWEEP-REPORT-LINE FROM WS-HEADING-LINE.
+001460     DISPLAY WS-HEADING-LINE.
+001470     PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-CANDIDATE-COUNT
+001480         PERFORM 4100-COUNT-EXCEEDANCE THRU 4100-EXIT
+001490     END-PERFORM.
+001500     CLOSE SWEEP-REPORT-FILE.
+001510 4000-EXIT.
+001520     EXIT.
+001530
+001540*----------------------------------------------------------------
+001550 4100-COUNT-EXCEEDANCE.
+001560*----------------------------------------------------------------
+001570     MOVE ZERO TO WS-EXCEED-COUNT.
+001580     PERFORM VARYING T FROM 1 BY 1 UNTIL T > SWEEP-STEPS
+001590         IF FIELDPRINT-HISTORY(T) > WS-CANDIDATE(K)
+001600             ADD 1 TO WS-EXCEED-COUNT
+001610         END-IF
+001620     END-PERFORM.
+001630     MOVE WS-CANDIDATE(K) TO DL-TAU-C.
+001640     MOVE WS-EXCEED-COUNT TO DL-COUNT.
+001650     MOVE SWEEP-STEPS TO DL-OF-STEPS.
+001660     WRITE SWEEP-REPORT-LINE FROM WS-DETAIL-LINE.
+001670     DISPLAY WS-DETAIL-LINE.
+001680 4100-EXIT.
+001690     EXIT.
