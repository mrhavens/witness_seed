@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. WITNESS-REPORT.
+000120 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000130 INSTALLATION. WITNESS SEED PROJECT.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2026-08-09  DLA  ORIGINAL VERSION.  READS THE SEEDOUT DATASET
+000200*                  WRITTEN BY IO-OUTPUT AND THE KAIROSAU AUDIT
+000210*                  LOG WRITTEN BY WITNESS-SEED-3, AND PRODUCES
+000220*                  AN END-OF-RUN SUMMARY: MIN/MAX/AVERAGE
+000230*                  FIELDPRINT, TOTAL KAIROS-COHERENCE ACTIVATION
+000240*                  COUNT, AND THE FINAL PHASE VALUE.
+000250* 2026-08-09  DLA  MOVED SEED-OUTPUT-RECORD INTO COPY/SEEDREC.CPY
+000260*                  (SHARED WITH IO-OUTPUT) SO THE TWO FDS CANNOT
+000270*                  DRIFT APART AGAIN.
+000280* 2026-08-09  DLA  MOVED KAIROS-AUDIT-RECORD INTO
+000290*                  COPY/AUDITREC.CPY (SHARED WITH WITNESS-SEED-3)
+000300*                  FOR THE SAME REASON - THIS COPY WAS MISSING
+000305*                  AUD-ORDERPARAM.
+000310*----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT SEED-OUTPUT-FILE ASSIGN TO "SEEDOUT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-SEEDOUT-STATUS.
+000380     SELECT KAIROS-AUDIT-FILE ASSIGN TO "KAIROSAU"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-AUDIT-STATUS.
+000410     SELECT REPORT-FILE ASSIGN TO "WSEEDRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-REPORT-STATUS.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  SEED-OUTPUT-FILE.
+000480     COPY SEEDREC.
+000490
+000500 FD  KAIROS-AUDIT-FILE.
+000510     COPY AUDITREC.
+000520
+000530 FD  REPORT-FILE.
+000540 01  REPORT-LINE                PIC X(80).
+000550
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-SEEDOUT-STATUS       PIC X(02) VALUE SPACES.
+000580     88  SEEDOUT-STATUS-OK   VALUE "00".
+000590     88  SEEDOUT-STATUS-EOF  VALUE "10".
+000600 01  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+000610     88  AUDIT-STATUS-OK     VALUE "00".
+000620     88  AUDIT-STATUS-EOF    VALUE "10".
+000630 01  WS-REPORT-STATUS        PIC X(02) VALUE SPACES.
+000640
+000650 01  WS-RECORD-COUNT         PIC 9(9) VALUE ZERO.
+000660 01  WS-FIELDPRINT-SUM       PIC S9(12)V9(5) VALUE ZERO.
+000670 01  WS-FIELDPRINT-MIN       PIC S9(5)V9(5).
+000680 01  WS-FIELDPRINT-MAX       PIC S9(5)V9(5).
+000690 01  WS-FIELDPRINT-AVG       PIC S9(5)V9(5).
+000700 01  WS-FINAL-PHASE          PIC S9(5)V9(5) VALUE ZERO.
+000710 01  WS-ACTIVATION-COUNT     PIC 9(9) VALUE ZERO.
+000720 01  WS-FIRST-RECORD-SW      PIC X(01) VALUE "Y".
+000730     88  FIRST-RECORD        VALUE "Y".
+000740
+000750 01  WS-REPORT-LINE-1.
+000760     05  FILLER              PIC X(28)
+000770         VALUE "WITNESS SEED 3.0 RUN SUMMARY".
+000780 01  WS-REPORT-LINE-2.
+000790     05  FILLER              PIC X(20)
+000800         VALUE "SEEDOUT RECORDS READ".
+000810     05  RL2-COUNT           PIC Z(8)9.
+000820 01  WS-REPORT-LINE-3.
+000830     05  FILLER              PIC X(20)
+000840         VALUE "FIELDPRINT MINIMUM".
+000850     05  RL3-VALUE           PIC -(5)9.99999.
+000860 01  WS-REPORT-LINE-4.
+000870     05  FILLER              PIC X(20)
+000880         VALUE "FIELDPRINT MAXIMUM".
+000890     05  RL4-VALUE           PIC -(5)9.99999.
+000900 01  WS-REPORT-LINE-5.
+000910     05  FILLER              PIC X(20)
+000920         VALUE "FIELDPRINT AVERAGE".
+000930     05  RL5-VALUE           PIC -(5)9.99999.
+000940 01  WS-REPORT-LINE-6.
+000950     05  FILLER              PIC X(22)
+000960         VALUE "COHERENCE ACTIVATIONS".
+000970     05  RL6-COUNT           PIC Z(8)9.
+000980 01  WS-REPORT-LINE-7.
+000990     05  FILLER              PIC X(20)
+001000         VALUE "FINAL PHASE".
+001010     05  RL7-VALUE           PIC -(5)9.99999.
+001020
+001030 PROCEDURE DIVISION.
+001040*----------------------------------------------------------------
+001050 0000-MAINLINE.
+001060*----------------------------------------------------------------
+001070     PERFORM 1000-SUMMARIZE-SEEDOUT THRU 1000-EXIT.
+001080     PERFORM 2000-COUNT-ACTIVATIONS THRU 2000-EXIT.
+001090     PERFORM 3000-WRITE-REPORT THRU 3000-EXIT.
+001100     STOP RUN.
+001110
+001120*----------------------------------------------------------------
+001130 1000-SUMMARIZE-SEEDOUT.
+001140*----------------------------------------------------------------
+001150     OPEN INPUT SEED-OUTPUT-FILE.
+001160     IF NOT SEEDOUT-STATUS-OK
+001170         DISPLAY "WITNESS-REPORT: SEEDOUT NOT AVAILABLE"
+001180         MOVE ZERO TO WS-FIELDPRINT-MIN WS-FIELDPRINT-MAX
+001190         GO TO 1000-EXIT
+001200     END-IF.
+001210     PERFORM 1100-READ-SEEDOUT THRU 1100-EXIT
+001220         UNTIL SEEDOUT-STATUS-EOF.
+001230     CLOSE SEED-OUTPUT-FILE.
+001240     IF WS-RECORD-COUNT > ZERO
+001250         COMPUTE WS-FIELDPRINT-AVG ROUNDED =
+001260             WS-FIELDPRINT-SUM / WS-RECORD-COUNT
+001270     END-IF.
+001280 1000-EXIT.
+001290     EXIT.
+001300
+001310*----------------------------------------------------------------
+001320 1100-READ-SEEDOUT.
+001330*----------------------------------------------------------------
+001340     READ SEED-OUTPUT-FILE
+001350         AT END
+001360             SET SEEDOUT-STATUS-EOF TO TRUE
+001370             GO TO 1100-EXIT
+001380     END-READ.
+001390     ADD 1 TO WS-RECORD-COUNT.
+001400     ADD OUT-FIELDPRINT TO WS-FIELDPRINT-SUM.
+001410     IF FIRST-RECORD
+001420         MOVE OUT-FIELDPRINT TO WS-FIELDPRINT-MIN
+001430         MOVE OUT-FIELDPRINT TO WS-FIELDPRINT-MAX
+001440         MOVE "N" TO WS-FIRST-RECORD-SW
+001450     ELSE
+001460         IF OUT-FIELDPRINT < WS-FIELDPRINT-MIN
+001470             MOVE OUT-FIELDPRINT TO WS-FIELDPRINT-MIN
+001480         END-IF
+001490         IF OUT-FIELDPRINT > WS-FIELDPRINT-MAX
+001500             MOVE OUT-FIELDPRINT TO WS-FIELDPRINT-MAX
+001510         END-IF
+001520     END-IF.
+001530     MOVE OUT-PHASE TO WS-FINAL-PHASE.
+001540 1100-EXIT.
+001550     EXIT.
+001560
+001570*----------------------------------------------------------------
+001580 2000-COUNT-ACTIVATIONS.
+001590*----------------------------------------------------------------
+001600     OPEN INPUT KAIROS-AUDIT-FILE.
+001610     IF NOT AUDIT-STATUS-OK
+001620         DISPLAY "WITNESS-REPORT: KAIROSAU NOT AVAILABLE"
+001630         GO TO 2000-EXIT
+001640     END-IF.
+001650     PERFORM 2100-READ-AUDIT THRU 2100-EXIT
+001660         UNTIL AUDIT-STATUS-EOF.
+001670     CLOSE KAIROS-AUDIT-FILE.
+001680 2000-EXIT.
+001690     EXIT.
+001700
+001710*----------------------------------------------------------------
+001720 2100-READ-AUDIT.
+001730*----------------------------------------------------------------
+001740     READ KAIROS-AUDIT-FILE
+001750         AT END
+001760             SET AUDIT-STATUS-EOF TO TRUE
+001770             GO TO 2100-EXIT
+001780     END-READ.
+001790     ADD 1 TO WS-ACTIVATION-COUNT.
+001800 2100-EXIT.
+001810     EXIT.
+001820
+001830*----------------------------------------------------------------
+001840 3000-WRITE-REPORT.
+001850*----------------------------------------------------------------
+001860     OPEN OUTPUT REPORT-FILE.
+001870     MOVE WS-REPORT-LINE-1 TO REPORT-LINE.
+001880     WRITE REPORT-LINE.
+001890     MOVE WS-RECORD-COUNT TO RL2-COUNT.
+001900     MOVE WS-REPORT-LINE-2 TO REPORT-LINE.
+001910     WRITE REPORT-LINE.
+001920     MOVE WS-FIELDPRINT-MIN TO RL3-VALUE.
+001930     MOVE WS-REPORT-LINE-3 TO REPORT-LINE.
+001940     WRITE REPORT-LINE.
+001950     MOVE WS-FIELDPRINT-MAX TO RL4-VALUE.
+001960     MOVE WS-REPORT-LINE-4 TO REPORT-LINE.
+001970     WRITE REPORT-LINE.
+001980     MOVE WS-FIELDPRINT-AVG TO RL5-VALUE.
+001990     MOVE WS-REPORT-LINE-5 TO REPORT-LINE.
+002000     WRITE REPORT-LINE.
+002010     MOVE WS-ACTIVATION-COUNT TO RL6-COUNT.
+002020     MOVE WS-REPORT-LINE-6 TO REPORT-LINE.
+002030     WRITE REPORT-LINE.
+002040     MOVE WS-FINAL-PHASE TO RL7-VALUE.
+002050     MOVE WS-REPORT-LINE-7 TO REPORT-LINE.
+002060     WRITE REPORT-LINE.
+002070     CLOSE REPORT-FILE.
+002080     DISPLAY WS-REPORT-LINE-1.
+002090     DISPLAY WS-REPORT-LINE-2.
+002100     DISPLAY WS-REPORT-LINE-3.
+002110     DISPLAY WS-REPORT-LINE-4.
+002120     DISPLAY WS-REPORT-LINE-5.
+002130     DISPLAY WS-REPORT-LINE-6.
+002140     DISPLAY WS-REPORT-LINE-7.
+002150 3000-EXIT.
+002160     EXIT.
