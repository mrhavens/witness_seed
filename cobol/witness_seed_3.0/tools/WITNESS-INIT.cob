@@ -0,0 +1,103 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. WITNESS-INIT.
+000120 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000130 INSTALLATION. WITNESS SEED PROJECT.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2026-08-09  DLA  ORIGINAL VERSION.  RUNS AS THE FIRST STEP OF
+000200*                  THE WITNESS SEED 3.0 JOB STREAM.  READS
+000210*                  CONTROLCD AND VALIDATES THE RUN PARAMETERS
+000220*                  BEFORE THE MAIN STEP COMMITS TO A POSSIBLY
+000230*                  MILLION-STEP RUN, SO A BAD CARD IS CAUGHT
+000240*                  HERE INSTEAD OF PARTWAY THROUGH THE MAIN STEP.
+000250*----------------------------------------------------------------
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CONTROL-CARD-FILE ASSIGN TO "CONTROLCD"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-CC-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  CONTROL-CARD-FILE
+000360     RECORDING MODE IS F.
+000370 01  CONTROL-CARD-RECORD.
+000380     05  CC-NUM-VARS             PIC 9(04).
+000390     05  CC-NUM-STEPS            PIC 9(07).
+000400     05  CC-DT                   PIC 9(01)V9(04).
+000410     05  CC-TAU-C                PIC 9(01)V9(09).
+000420     05  CC-RESTART-FLAG         PIC X(01).
+000430     05  CC-SEED                 PIC 9(09).
+000440     05  CC-TREND-N              PIC 9(04).
+000450     05  CC-ALERT-THRESHOLD      PIC 9(07).
+000460     05  FILLER                  PIC X(33).
+000470
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-CC-STATUS            PIC X(02) VALUE SPACES.
+000500     88  CC-STATUS-OK        VALUE "00".
+000510 01  WS-VALID-SW             PIC X(01) VALUE "Y".
+000520     88  PARAMETERS-VALID    VALUE "Y".
+000530
+000540 PROCEDURE DIVISION.
+000550*----------------------------------------------------------------
+000560 0000-MAINLINE.
+000570*----------------------------------------------------------------
+000580     PERFORM 1000-VALIDATE-CARD THRU 1000-EXIT.
+000590     IF PARAMETERS-VALID
+000600         DISPLAY "WITNESS-INIT: PARAMETERS VALID, PROCEED TO MAIN"
+000610         STOP RUN
+000620     ELSE
+000630         DISPLAY "WITNESS-INIT: PARAMETERS INVALID, JOB SHOULD "
+000640             "NOT PROCEED"
+000650         STOP RUN WITH ERROR STATUS 1
+000660     END-IF.
+000670
+000680*----------------------------------------------------------------
+000690 1000-VALIDATE-CARD.
+000700*    IF NO CONTROLCD CARD IS PRESENT, WITNESS-SEED-3'S OWN
+000710*    COMPILED-IN DEFAULTS APPLY, SO A MISSING CARD IS NOT AN
+000720*    ERROR HERE - ONLY A CARD PRESENT WITH OUT-OF-RANGE VALUES.
+000730*----------------------------------------------------------------
+000740     OPEN INPUT CONTROL-CARD-FILE.
+000750     IF NOT CC-STATUS-OK
+000760         DISPLAY "WITNESS-INIT: NO CONTROLCD - DEFAULTS APPLY"
+000770         GO TO 1000-EXIT
+000780     END-IF.
+000790     READ CONTROL-CARD-FILE
+000800         AT END
+000810             DISPLAY "WITNESS-INIT: CONTROLCD EMPTY - DEFAULTS "
+000820                 "APPLY"
+000830             CLOSE CONTROL-CARD-FILE
+000840             GO TO 1000-EXIT
+000850     END-READ.
+000860     IF CC-NUM-VARS = ZERO OR CC-NUM-VARS > 1000
+000870         DISPLAY "WITNESS-INIT: CC-NUM-VARS OUT OF RANGE: "
+000880             CC-NUM-VARS
+000890         MOVE "N" TO WS-VALID-SW
+000900     END-IF.
+000910     IF CC-NUM-STEPS = ZERO
+000920         DISPLAY "WITNESS-INIT: CC-NUM-STEPS MUST BE POSITIVE"
+000930         MOVE "N" TO WS-VALID-SW
+000940     END-IF.
+000950     IF CC-DT = ZERO
+000960         DISPLAY "WITNESS-INIT: CC-DT MUST BE POSITIVE"
+000970         MOVE "N" TO WS-VALID-SW
+000980     END-IF.
+000990     IF CC-TAU-C = ZERO
+001000         DISPLAY "WITNESS-INIT: CC-TAU-C MUST BE POSITIVE"
+001010         MOVE "N" TO WS-VALID-SW
+001020     END-IF.
+001030     IF CC-RESTART-FLAG NOT = "Y" AND CC-RESTART-FLAG NOT = "N"
+001040         DISPLAY "WITNESS-INIT: CC-RESTART-FLAG MUST BE Y OR N"
+001050         MOVE "N" TO WS-VALID-SW
+001060     END-IF.
+001070     DISPLAY "WITNESS-INIT: CONTROLCD READ - NUM-VARS="
+001080         CC-NUM-VARS " NUM-STEPS=" CC-NUM-STEPS " DT=" CC-DT
+001090         " TAU-C=" CC-TAU-C " RESTART=" CC-RESTART-FLAG.
+001100     CLOSE CONTROL-CARD-FILE.
+001110 1000-EXIT.
+001120     EXIT.
