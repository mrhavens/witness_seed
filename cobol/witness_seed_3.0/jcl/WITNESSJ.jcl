@@ -0,0 +1,79 @@
+//WITNESSJ JOB (D-LOOP),'WITNESS SEED 3.0',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------
+//* WITNESSJ - WITNESS SEED 3.0 BATCH JOB STREAM
+//*
+//* FOUR STEPS: DEFCLST DEFINES THE STATELKP VSAM CLUSTER, INIT
+//* VALIDATES THE CONTROLCD PARAMETER CARD, MAIN RUNS THE
+//* COUPLED-OSCILLATOR LOOP, REPORT PRODUCES THE END-OF-RUN SUMMARY.
+//* EACH STEP IS SKIPPED IF THE PRIOR STEP FAILED.  IF THE MAIN STEP
+//* ABENDS PARTWAY THROUGH, RESUBMIT WITNESSR INSTEAD OF THIS JOB TO
+//* RESTART FROM THE LAST CHECKPOINT WITHOUT REPEATING DEFCLST OR
+//* INIT.
+//*----------------------------------------------------------------
+//* DEFCLST DEFINES THE STATELKP VSAM KSDS THE FIRST TIME THIS JOB
+//* STREAM RUNS.  REUSE MAKES THE DEFINE IDEMPOTENT: IF THE CLUSTER
+//* ALREADY EXISTS FROM A PRIOR SUBMISSION, IDCAMS EMPTIES AND REUSES
+//* IT RATHER THAN FAILING WITH A DUPLICATE-NAME ERROR.  KEYS(7 0) IS
+//* SL-T (PIC 9(07)) AT OFFSET 0; RECORDSIZE MATCHES
+//* STATE-LOOKUP-RECORD IN WITNESS-SEED-3 (7 + 11 + 11 + 11 +
+//* (1000*11) = 11040 BYTES).
+//*----------------------------------------------------------------
+//DEFCLST  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(DLOOP.WITNESS.STATELKP) -
+       RECORDSIZE(11040 11040)                 -
+       KEYS(7 0)                               -
+       RECORDS(5000 5000)                      -
+       INDEXED                                 -
+       REUSE)                                  -
+       DATA (NAME(DLOOP.WITNESS.STATELKP.DATA))   -
+       INDEX(NAME(DLOOP.WITNESS.STATELKP.INDEX))
+/*
+//*----------------------------------------------------------------
+//INIT     EXEC PGM=WITNESS-INIT,COND=(4,LT,DEFCLST)
+//STEPLIB  DD   DSN=DLOOP.WITNESS.LOADLIB,DISP=SHR
+//CONTROLCD DD  DSN=DLOOP.WITNESS.CONTROLCD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*----------------------------------------------------------------
+//MAIN     EXEC PGM=WITNESS-SEED-3,COND=(4,LT,INIT)
+//STEPLIB  DD   DSN=DLOOP.WITNESS.LOADLIB,DISP=SHR
+//CONTROLCD DD  DSN=DLOOP.WITNESS.CONTROLCD,DISP=SHR
+//CKPTFILE DD   DSN=DLOOP.WITNESS.CKPTFILE,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=11018)
+//SENSORIN DD   DSN=DLOOP.WITNESS.SENSORIN,DISP=SHR
+//SEEDOUT  DD   DSN=DLOOP.WITNESS.SEEDOUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=11040)
+//KAIROSAU DD   DSN=DLOOP.WITNESS.KAIROSAU,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=77)
+//PHASETRD DD   DSN=DLOOP.WITNESS.PHASETRD,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=18)
+//ALERTOUT DD   DSN=DLOOP.WITNESS.ALERTOUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=87)
+//STATELKP DD   DSN=DLOOP.WITNESS.STATELKP,DISP=SHR
+//CLUSTRCF DD   DSN=DLOOP.WITNESS.CLUSTRCF,DISP=SHR
+//KSCHED   DD   DSN=DLOOP.WITNESS.KSCHED,DISP=SHR
+//TUNECFG  DD   DSN=DLOOP.WITNESS.TUNECFG,DISP=SHR
+//SUMSINF  DD   DSN=DLOOP.WITNESS.SUMSINF,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=21)
+//SYSOUT   DD   SYSOUT=*
+//*----------------------------------------------------------------
+//REPORT   EXEC PGM=WITNESS-REPORT,COND=(4,LT,MAIN)
+//STEPLIB  DD   DSN=DLOOP.WITNESS.LOADLIB,DISP=SHR
+//SEEDOUT  DD   DSN=DLOOP.WITNESS.SEEDOUT,DISP=SHR
+//KAIROSAU DD   DSN=DLOOP.WITNESS.KAIROSAU,DISP=SHR
+//WSEEDRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
