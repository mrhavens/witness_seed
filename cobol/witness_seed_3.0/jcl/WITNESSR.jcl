@@ -0,0 +1,40 @@
+//WITNESSR JOB (D-LOOP),'WITNESS SEED 3.0 RESTART',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------
+//* WITNESSR - WITNESS SEED 3.0 RESTART JOB STREAM
+//*
+//* RESUBMIT THIS JOB IN PLACE OF WITNESSJ WHEN THE MAIN STEP OF A
+//* PRIOR WITNESSJ RUN ABENDED PARTWAY THROUGH.  IT SKIPS THE INIT
+//* STEP AND RE-ENTERS AT MAIN, WHICH RELOADS T, PHASE AND THE I
+//* ARRAY FROM CKPTFILE (SEE 1200-RESTART-LOAD IN WITNESS-SEED-3) AND
+//* RESUMES ONE STEP PAST THE LAST CHECKPOINT INSTEAD OF STARTING
+//* THE RUN OVER.
+//*
+//* DLOOP.WITNESS.CONTROLCD.RESTART IS THE SAME PARAMETER CARD USED
+//* BY THE ORIGINAL WITNESSJ SUBMISSION, WITH CC-RESTART-FLAG SET TO
+//* "Y" - OPERATIONS MAINTAINS THIS AS A SEPARATE MEMBER SO THE
+//* ORIGINAL WITNESSJ CONTROLCD (RESTART-FLAG "N") IS LEFT UNCHANGED
+//* FOR THE NEXT FRESH RUN.
+//*----------------------------------------------------------------
+//MAIN     EXEC PGM=WITNESS-SEED-3
+//STEPLIB  DD   DSN=DLOOP.WITNESS.LOADLIB,DISP=SHR
+//CONTROLCD DD  DSN=DLOOP.WITNESS.CONTROLCD.RESTART,DISP=SHR
+//CKPTFILE DD   DSN=DLOOP.WITNESS.CKPTFILE,DISP=SHR
+//SENSORIN DD   DSN=DLOOP.WITNESS.SENSORIN,DISP=SHR
+//SEEDOUT  DD   DSN=DLOOP.WITNESS.SEEDOUT,DISP=(MOD,CATLG,CATLG)
+//KAIROSAU DD   DSN=DLOOP.WITNESS.KAIROSAU,DISP=(MOD,CATLG,CATLG)
+//PHASETRD DD   DSN=DLOOP.WITNESS.PHASETRD,DISP=(MOD,CATLG,CATLG)
+//ALERTOUT DD   DSN=DLOOP.WITNESS.ALERTOUT,DISP=(MOD,CATLG,CATLG)
+//STATELKP DD   DSN=DLOOP.WITNESS.STATELKP,DISP=SHR
+//CLUSTRCF DD   DSN=DLOOP.WITNESS.CLUSTRCF,DISP=SHR
+//KSCHED   DD   DSN=DLOOP.WITNESS.KSCHED,DISP=SHR
+//TUNECFG  DD   DSN=DLOOP.WITNESS.TUNECFG,DISP=SHR
+//SUMSINF  DD   DSN=DLOOP.WITNESS.SUMSINF,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//*----------------------------------------------------------------
+//REPORT   EXEC PGM=WITNESS-REPORT,COND=(4,LT,MAIN)
+//STEPLIB  DD   DSN=DLOOP.WITNESS.LOADLIB,DISP=SHR
+//SEEDOUT  DD   DSN=DLOOP.WITNESS.SEEDOUT,DISP=SHR
+//KAIROSAU DD   DSN=DLOOP.WITNESS.KAIROSAU,DISP=SHR
+//WSEEDRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
