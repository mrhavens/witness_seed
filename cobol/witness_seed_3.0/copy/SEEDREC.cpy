@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------
+000020* SEEDREC - SHARED SEEDOUT RECORD LAYOUT
+000030*----------------------------------------------------------------
+000040* SUPPLIES THE SEED-OUTPUT-RECORD LAYOUT WRITTEN BY IO-OUTPUT AND
+000050* READ BACK BY WITNESS-REPORT, SO THE TWO NO LONGER CARRY TWO
+000060* HAND-KEYED COPIES OF THE SAME FD THAT CAN DRIFT APART THE WAY
+000070* THEY DID WHEN OUT-ORDERPARAM WAS ADDED TO ONLY ONE OF THEM.
+000080*----------------------------------------------------------------
+000090 01  SEED-OUTPUT-RECORD.
+000100     05  OUT-T                   PIC 9(07).
+000110     05  OUT-PHASE               PIC S9(5)V9(5) SIGN IS
+000120                                     TRAILING SEPARATE CHARACTER.
+000130     05  OUT-FIELDPRINT          PIC S9(5)V9(5) SIGN IS
+000140                                     TRAILING SEPARATE CHARACTER.
+000150     05  OUT-ORDERPARAM          PIC S9(5)V9(5) SIGN IS
+000160                                     TRAILING SEPARATE CHARACTER.
+000170     05  OUT-I OCCURS 1000 TIMES PIC S9(5)V9(5) SIGN IS
+000180                                     TRAILING SEPARATE CHARACTER.
