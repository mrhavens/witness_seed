@@ -0,0 +1,20 @@
+000010*----------------------------------------------------------------
+000020* AUDITREC - SHARED KAIROSAU RECORD LAYOUT
+000030*----------------------------------------------------------------
+000040* SUPPLIES THE KAIROS-AUDIT-RECORD LAYOUT WRITTEN BY WITNESS-
+000050* SEED-3 AND READ BACK BY WITNESS-REPORT, SO THE TWO NO LONGER
+000060* CARRY TWO HAND-KEYED COPIES OF THE SAME FD THAT CAN DRIFT APART
+000070* THE WAY THEY DID WHEN AUD-ORDERPARAM WAS ADDED TO ONLY ONE OF
+000080* THEM.
+000090*----------------------------------------------------------------
+000100 01  KAIROS-AUDIT-RECORD.
+000110     05  AUD-TIMESTAMP           PIC X(26).
+000120     05  AUD-T                   PIC 9(07).
+000130     05  AUD-FIELDPRINT          PIC S9(5)V9(5) SIGN IS
+000140                                     TRAILING SEPARATE CHARACTER.
+000150     05  AUD-PHASE-BEFORE        PIC S9(5)V9(5) SIGN IS
+000160                                     TRAILING SEPARATE CHARACTER.
+000170     05  AUD-PHASE-AFTER         PIC S9(5)V9(5) SIGN IS
+000180                                     TRAILING SEPARATE CHARACTER.
+000190     05  AUD-ORDERPARAM          PIC S9(5)V9(5) SIGN IS
+000200                                     TRAILING SEPARATE CHARACTER.
