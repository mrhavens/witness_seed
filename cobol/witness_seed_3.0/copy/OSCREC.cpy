@@ -0,0 +1,29 @@
+000010*----------------------------------------------------------------
+000020* OSCREC - SHARED OSCILLATOR POPULATION / RUN-STATE RECORD
+000030*----------------------------------------------------------------
+000040* SUPPLIES THE NUM-VARS/T/I/I-DOT/PHASE/FIELDPRINT/ORDER-PARAM
+000050* LAYOUT COMMON TO WITNESS-SEED-3 AND ITS REGRESSION TESTS, SO THE
+000060* POPULATION ARRAYS AND RUN-STATE FIELDS ARE DEFINED ONCE INSTEAD
+000065* OF BEING RE-KEYED SLIGHTLY DIFFERENTLY IN EACH PROGRAM.
+000080*
+000090* POP-SIZE-TAG IS THE NUMBER OF OSCILLATORS THE CALLING PROGRAM
+000100* RUNS WITH (WITNESS-SEED-3 USES 1000; THE REGRESSION TESTS USE
+000110* A SMALL FIXED BASELINE POPULATION).  I-REDEFINES-TAG LETS A
+000120* REGRESSION TEST OVERLAY THE I TABLE ON A VALUE-LITERAL BLOCK TO
+000130* SEED A FIXED BASELINE INSTEAD OF LEAVING IT ZERO.
+000140*
+000150*     COPY OSCREC REPLACING ==POP-SIZE-TAG==      BY ==1000==
+000160*                           ==I-REDEFINES-TAG==   BY ==  ==.
+000170*
+000180*     COPY OSCREC REPLACING ==POP-SIZE-TAG== BY ==10==
+000190*         ==I-REDEFINES-TAG== BY ==REDEFINES I-VALUES==.
+000200*----------------------------------------------------------------
+000210 01  I  I-REDEFINES-TAG      OCCURS POP-SIZE-TAG TIMES
+000220                                 PIC S9(5)V9(5).
+000230 01  I-DOT                   OCCURS POP-SIZE-TAG TIMES
+000240                                 PIC S9(5)V9(5).
+000250 01  NUM-VARS                PIC 9(4) VALUE POP-SIZE-TAG.
+000260 01  T                       PIC 9(7).
+000270 01  PHASE                   PIC S9(5)V9(5).
+000280 01  FIELDPRINT              PIC S9(5)V9(5).
+000290 01  ORDER-PARAM             PIC S9(5)V9(5).
