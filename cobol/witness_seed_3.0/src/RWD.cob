@@ -1,28 +1,403 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RWD-DYNAMICS.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  LOCAL-OMEGA            PIC 9V9(5) VALUE 1.0.
-       01  LOCAL-K                PIC 9V9(5) VALUE 0.1.
-       01  J                      PIC 9(4).
-       01  K-INDEX                PIC 9(4).
-       01  SUMSIN                 PIC S9(7)V9(5).
-       LINKAGE SECTION.
-       01  I                      OCCURS 1000 TIMES PIC S9(5)V9(5).
-       01  I-DOT                  OCCURS 1000 TIMES PIC S9(5)V9(5).
-       01  PHASE                  PIC S9(5)V9(5).
-
-       PROCEDURE DIVISION USING I I-DOT PHASE.
-       ENTRY "RWD-DYNAMICS" USING I I-DOT PHASE.
-           MOVE 0 TO SUMSIN
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 1000
-               COMPUTE I-DOT(J) ROUNDED = LOCAL-OMEGA * I(J)
-               PERFORM VARYING K-INDEX FROM 1 BY 1 UNTIL K-INDEX > 1000
-                   COMPUTE I-DOT(J) ROUNDED = I-DOT(J) + LOCAL-K * FUNCTION SIN(I(K-INDEX) - I(J))
-               END-PERFORM
-               COMPUTE SUMSIN = SUMSIN + FUNCTION SIN(I(J))
-           END-PERFORM
-           COMPUTE PHASE = PHASE + 0.01 * SUMSIN
-           GOBACK.
-       END PROGRAM RWD-DYNAMICS.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. RWD-DYNAMICS.
+000120 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000130 INSTALLATION. WITNESS SEED PROJECT.
+000140 DATE-WRITTEN. 2024-11-02.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2024-11-02  DLA  ORIGINAL VERSION.  EACH OSCILLATOR J WAS
+000200*                  COUPLED AGAINST ALL 1000 OTHERS (A FULL
+000210*                  PERFORM VARYING K-INDEX ... UNTIL K-INDEX >
+000220*                  1000 INSIDE PERFORM VARYING J ... UNTIL J >
+000230*                  1000), AN O(N**2) COST PER CALL.
+000240* 2026-08-09  DLA  REDESIGNED THE COUPLING LOOP AS A BLOCKED,
+000250*                  NEIGHBOR-TRUNCATED COMPUTATION.  EACH
+000260*                  OSCILLATOR NOW COUPLES ONLY AGAINST THE
+000270*                  NEIGHBOR-RADIUS NEAREST NEIGHBORS ON EACH
+000280*                  SIDE OF IT ON A CIRCULAR RING (WRAPPING AROUND
+000290*                  THE POPULATION), NOT THE ENTIRE POPULATION.
+000300*                  THIS BOUNDS THE PER-TIMESTEP COST TO
+000310*                  O(N * NEIGHBOR-RADIUS) REGARDLESS OF N, WHICH
+000320*                  IS WHAT LETS A MILLION-TIMESTEP WITNESS-SEED-3
+000330*                  RUN ACTUALLY FINISH INSIDE THE OVERNIGHT BATCH
+000340*                  WINDOW.  NEIGHBOR-RADIUS IS A TUNABLE KNOB -
+000350*                  RAISE IT TOWARD 500 TO APPROACH THE ORIGINAL
+000360*                  FULLY-CONNECTED MODEL, LOWER IT TOWARD 1 FOR
+000370*                  NEAREST-NEIGHBOR-ONLY COUPLING.  THIS CHANGE
+000380*                  ALSO FIXES A LATENT SOURCE-LINE-LENGTH DEFECT
+000390*                  IN THE ORIGINAL COUPLING STATEMENT THAT RAN
+000400*                  PAST COLUMN 72 AND TRUNCATED SILENTLY.
+000410* 2026-08-09  DLA  POPULATION SIZE IS NOW A PASSED-IN NUM-VARS
+000420*                  RATHER THAN HARDCODED TO 1000, SO A SMALLER
+000430*                  DIAGNOSTIC POPULATION CAN RUN WITHOUT A
+000440*                  RECOMPILE.  I AND I-DOT REMAIN OCCURS 1000 AS
+000450*                  A FIXED MAXIMUM CAPACITY.  NEIGHBOR-RADIUS IS
+000460*                  CLAMPED TO HALF THE ACTIVE POPULATION SO A
+000470*                  SMALL NUM-VARS CANNOT WRAP A NEIGHBOR INTO
+000480*                  ITSELF FROM BOTH SIDES.
+000490* 2026-08-09  DLA  THE HALF-POPULATION CLAMP WAS OFF BY ONE:
+000500*                  (POPULATION-SIZE / 2) STILL LET OFFSET RUN
+000510*                  FROM -NEIGHBOR-RADIUS TO +NEIGHBOR-RADIUS
+000520*                  INCLUSIVE, AND ON AN EVEN POPULATION THOSE TWO
+000530*                  EXTREMES WRAP TO THE SAME ANTIPODAL INDEX -
+000540*                  DOUBLE-COUNTING THAT NEIGHBOR IN
+000550*                  WS-COUPLING-SUM.  CLAMPING TO
+000560*                  (POPULATION-SIZE - 1) / 2 INSTEAD KEEPS THE
+000570*                  WINDOW STRICTLY UNDER HALF THE RING SO NO
+000580*                  INDEX CAN BE REACHED FROM BOTH DIRECTIONS.
+000590* 2026-08-09  DLA  ADDED THE CLUSTRCF DD.  IF PRESENT IT
+000600*                  PARTITIONS THE POPULATION INTO SUBGROUPS, EACH
+000610*                  WITH ITS OWN NATURAL FREQUENCY AND COUPLING
+000620*                  STRENGTH, SO CLUSTERS OF OSCILLATORS CAN BE
+000630*                  MODELED WITH DIFFERENT INTRINSIC BEHAVIOR
+000640*                  INSTEAD OF ONE HOMOGENEOUS POPULATION.  WHEN
+000650*                  CLUSTRCF IS ABSENT EVERY OSCILLATOR STILL USES
+000660*                  THE ORIGINAL GLOBAL LOCAL-OMEGA AND LOCAL-K.
+000670* 2026-08-09  DLA  ADDED THE KSCHED DD AND A T LINKAGE PARAMETER
+000680*                  SO COUPLING STRENGTH CAN BE ANNEALED OVER THE
+000690*                  RUN: KSCHED HOLDS A TABLE OF T-RANGES EACH
+000700*                  WITH ITS OWN COUPLING MULTIPLIER, APPLIED ON
+000710*                  TOP OF EVERY OSCILLATOR'S (POSSIBLY
+000720*                  PER-CLUSTER) COUPLING STRENGTH SO THE RATIO
+000730*                  BETWEEN CLUSTERS IS PRESERVED AS THE OVERALL
+000740*                  STRENGTH RAMPS.  WITH KSCHED ABSENT THE
+000750*                  MULTIPLIER STAYS 1.0, MATCHING PRIOR BEHAVIOR.
+000760* 2026-08-09  DLA  ADDED THE TUNECFG DD.  IF PRESENT IT OVERRIDES
+000770*                  THE COMPILED-IN LOCAL-OMEGA/LOCAL-K DEFAULTS
+000780*                  BEFORE 1300-LOAD-CLUSTERS RUNS, SO OPERATIONS
+000790*                  CAN RETUNE THE BASELINE DYNAMICS WITHOUT A
+000800*                  RECOMPILE.  CLUSTRCF STILL OVERLAYS ITS OWN
+000810*                  PER-RANGE VALUES ON TOP OF WHATEVER TUNECFG (OR
+000820*                  THE COMPILED-IN DEFAULT) ESTABLISHES.
+000830* 2026-08-09  DLA  ADDED THE SUMSINF DD.  SUMSIN WAS COMPUTED
+000840*                  EVERY CALL TO ADVANCE PHASE AND THEN DISCARDED
+000850*                  - IT IS ALSO THE POPULATION'S HARMONIC-CONTENT
+000860*                  SIGNAL, SO 1500-WRITE-SUMSIN-DIAG NOW APPENDS
+000870*                  IT TO SUMSINF EVERY CALL, KEYED BY T, BEFORE
+000880*                  IT IS USED TO UPDATE PHASE.
+000890* 2026-08-09  DLA  1400-LOAD-KSCHED NOW STOPS READING ONCE
+000900*                  WS-SCHED-COUNT REACHES 50, THE SIZE OF
+000910*                  WS-SCHED-TABLE, INSTEAD OF SUBSCRIPTING PAST
+000920*                  THE END OF THE TABLE IF KSCHED EVER CARRIES
+000930*                  MORE THAN 50 ENTRIES.
+000940*----------------------------------------------------------------
+000950 ENVIRONMENT DIVISION.
+000960 INPUT-OUTPUT SECTION.
+000970 FILE-CONTROL.
+000980     SELECT CLUSTER-CONFIG-FILE ASSIGN TO "CLUSTRCF"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS WS-CLUSTER-STATUS.
+001010     SELECT COUPLING-SCHEDULE-FILE ASSIGN TO "KSCHED"
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS WS-KSCHED-STATUS.
+001040     SELECT TUNING-CONFIG-FILE ASSIGN TO "TUNECFG"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS WS-TUNE-STATUS.
+001070     SELECT SUMSIN-DIAG-FILE ASSIGN TO "SUMSINF"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-SUMSIN-STATUS.
+001100 DATA DIVISION.
+001110 FILE SECTION.
+001120 FD  CLUSTER-CONFIG-FILE.
+001130 01  CLUSTER-CONFIG-RECORD.
+001140     05  CLUS-START          PIC 9(04).
+001150     05  CLUS-END            PIC 9(04).
+001160     05  CLUS-OMEGA          PIC 9V9(05).
+001170     05  CLUS-K              PIC 9V9(05).
+001180
+001190 FD  COUPLING-SCHEDULE-FILE.
+001200 01  COUPLING-SCHEDULE-RECORD.
+001210     05  SCHED-T-START       PIC 9(07).
+001220     05  SCHED-T-END         PIC 9(07).
+001230     05  SCHED-K-FACTOR      PIC 9V9(05).
+001240
+001250 FD  TUNING-CONFIG-FILE.
+001260 01  TUNING-CONFIG-RECORD.
+001270     05  TUNE-OMEGA          PIC 9V9(05).
+001280     05  TUNE-K              PIC 9V9(05).
+001290
+001300 FD  SUMSIN-DIAG-FILE.
+001310 01  SUMSIN-DIAG-RECORD.
+001320     05  DIAG-T              PIC 9(07).
+001330     05  FILLER              PIC X(01) VALUE SPACE.
+001340     05  DIAG-SUMSIN         PIC S9(7)V9(5) SIGN LEADING SEPARATE.
+001350
+001360 WORKING-STORAGE SECTION.
+001370 01  LOCAL-OMEGA             PIC 9V9(5) VALUE 1.0.
+001380 01  LOCAL-K                 PIC 9V9(5) VALUE 0.1.
+001390 01  NEIGHBOR-RADIUS-CFG     PIC 9(4) VALUE 0050.
+001400 01  NEIGHBOR-RADIUS         PIC 9(4).
+001410 01  POPULATION-SIZE         PIC 9(4).
+001420 01  J                       PIC 9(4).
+001430 01  OFFSET                  PIC S9(4).
+001440 01  WS-NEG-RADIUS           PIC S9(4).
+001450 01  NEIGHBOR-INDEX          PIC S9(5).
+001460 01  SUMSIN                  PIC S9(7)V9(5).
+001470 01  WS-COUPLING-SUM         PIC S9(7)V9(5).
+001480
+001490 01  WS-CLUSTER-STATUS       PIC X(02) VALUE SPACES.
+001500     88  CLUSTER-STATUS-OK   VALUE "00".
+001510     88  CLUSTER-STATUS-EOF  VALUE "10".
+001520 01  WS-CLUSTER-LOADED-SW    PIC X(01) VALUE "N".
+001530     88  CLUSTERS-LOADED     VALUE "Y".
+001540 01  CLUSTER-J               PIC 9(4).
+001550 01  CLUSTER-OMEGA-OF        OCCURS 1000 TIMES PIC 9V9(5).
+001560 01  CLUSTER-K-OF            OCCURS 1000 TIMES PIC 9V9(5).
+001570
+001580 01  WS-KSCHED-STATUS        PIC X(02) VALUE SPACES.
+001590     88  KSCHED-STATUS-OK    VALUE "00".
+001600     88  KSCHED-STATUS-EOF   VALUE "10".
+001610 01  WS-KSCHED-LOADED-SW     PIC X(01) VALUE "N".
+001620     88  KSCHED-LOADED       VALUE "Y".
+001630 01  WS-SCHED-COUNT          PIC 9(3) VALUE ZERO.
+001640 01  WS-SCHED-TABLE.
+001650     05  WS-SCHED-ENTRY      OCCURS 50 TIMES.
+001660         10  WS-SCHED-T-START    PIC 9(07).
+001670         10  WS-SCHED-T-END      PIC 9(07).
+001680         10  WS-SCHED-K-FACTOR   PIC 9V9(05).
+001690 01  SCHED-X                 PIC 9(3).
+001700 01  WS-ANNEAL-FACTOR        PIC 9V9(05) VALUE 1.00000.
+001710
+001720 01  WS-TUNE-STATUS          PIC X(02) VALUE SPACES.
+001730     88  TUNE-STATUS-OK      VALUE "00".
+001740 01  WS-TUNE-LOADED-SW       PIC X(01) VALUE "N".
+001750     88  TUNE-LOADED         VALUE "Y".
+001760
+001770 01  WS-SUMSIN-STATUS        PIC X(02) VALUE SPACES.
+001780     88  SUMSIN-STATUS-OK    VALUE "00".
+001790 01  WS-SUMSIN-SW            PIC X(01) VALUE "N".
+001800     88  SUMSIN-FILE-OPEN    VALUE "Y".
+001810
+001820 LINKAGE SECTION.
+001830 01  I                       OCCURS 1000 TIMES PIC S9(5)V9(5).
+001840 01  I-DOT                   OCCURS 1000 TIMES PIC S9(5)V9(5).
+001850 01  PHASE                   PIC S9(5)V9(5).
+001860 01  NUM-VARS                PIC 9(04).
+001870 01  T                       PIC 9(07).
+001880
+001890 PROCEDURE DIVISION USING I I-DOT PHASE NUM-VARS T.
+001900 ENTRY "RWD-DYNAMICS" USING I I-DOT PHASE NUM-VARS T.
+001910*----------------------------------------------------------------
+001920 0000-MAINLINE.
+001930*----------------------------------------------------------------
+001940     IF NOT TUNE-LOADED
+001950         PERFORM 1250-LOAD-TUNING THRU 1250-EXIT
+001960         SET TUNE-LOADED TO TRUE
+001970     END-IF.
+001980     IF NOT CLUSTERS-LOADED
+001990         PERFORM 1300-LOAD-CLUSTERS THRU 1300-EXIT
+002000         SET CLUSTERS-LOADED TO TRUE
+002010     END-IF.
+002020     IF NOT KSCHED-LOADED
+002030         PERFORM 1400-LOAD-KSCHED THRU 1400-EXIT
+002040         SET KSCHED-LOADED TO TRUE
+002050     END-IF.
+002060     PERFORM 1450-FIND-ANNEAL-FACTOR THRU 1450-EXIT.
+002070     MOVE NUM-VARS TO POPULATION-SIZE.
+002080     IF NEIGHBOR-RADIUS-CFG > (POPULATION-SIZE - 1) / 2
+002090         COMPUTE NEIGHBOR-RADIUS = (POPULATION-SIZE - 1) / 2
+002100     ELSE
+002110         MOVE NEIGHBOR-RADIUS-CFG TO NEIGHBOR-RADIUS
+002120     END-IF.
+002130     MOVE ZERO TO SUMSIN.
+002140     PERFORM 1000-COUPLE-ONE-OSCILLATOR THRU 1000-EXIT
+002150         VARYING J FROM 1 BY 1 UNTIL J > POPULATION-SIZE.
+002160     PERFORM 1500-WRITE-SUMSIN-DIAG THRU 1500-EXIT.
+002170     COMPUTE PHASE = PHASE + 0.01 * SUMSIN.
+002180     GOBACK.
+002190
+002200*----------------------------------------------------------------
+002210 1000-COUPLE-ONE-OSCILLATOR.
+002220*    COMPUTES I-DOT(J) FROM J'S OWN NATURAL FREQUENCY PLUS THE
+002230*    COUPLING TERM SUMMED OVER ONLY ITS NEIGHBOR-RADIUS NEAREST
+002240*    NEIGHBORS ON EITHER SIDE (BLOCKED WINDOW), INSTEAD OF THE
+002250*    FULL POPULATION.
+002260*----------------------------------------------------------------
+002270     COMPUTE I-DOT(J) ROUNDED = CLUSTER-OMEGA-OF(J) * I(J).
+002280     COMPUTE WS-NEG-RADIUS = ZERO - NEIGHBOR-RADIUS.
+002290     MOVE ZERO TO WS-COUPLING-SUM.
+002300     PERFORM 1100-ADD-ONE-NEIGHBOR THRU 1100-EXIT
+002310         VARYING OFFSET FROM WS-NEG-RADIUS BY 1
+002320         UNTIL OFFSET > NEIGHBOR-RADIUS.
+002330     COMPUTE I-DOT(J) ROUNDED = I-DOT(J) +
+002340         CLUSTER-K-OF(J) * WS-ANNEAL-FACTOR * WS-COUPLING-SUM.
+002350     COMPUTE SUMSIN = SUMSIN + FUNCTION SIN(I(J)).
+002360 1000-EXIT.
+002370     EXIT.
+002380
+002390*----------------------------------------------------------------
+002400 1100-ADD-ONE-NEIGHBOR.
+002410*    OFFSET RUNS -NEIGHBOR-RADIUS THRU +NEIGHBOR-RADIUS, WRAPPED
+002420*    CIRCULARLY INTO 1..POPULATION-SIZE BY 1200-WRAP-INDEX.
+002430*    OFFSET = ZERO (THE SELF TERM) CONTRIBUTES SIN(0) = 0 SO IT
+002440*    NEEDS NO SPECIAL CASE.
+002450*----------------------------------------------------------------
+002460     COMPUTE NEIGHBOR-INDEX = J + OFFSET.
+002470     PERFORM 1200-WRAP-INDEX THRU 1200-EXIT.
+002480     COMPUTE WS-COUPLING-SUM =
+002490         WS-COUPLING-SUM + FUNCTION SIN(I(NEIGHBOR-INDEX) - I(J)).
+002500 1100-EXIT.
+002510     EXIT.
+002520
+002530*----------------------------------------------------------------
+002540 1200-WRAP-INDEX.
+002550*    NORMALIZES NEIGHBOR-INDEX BACK INTO THE VALID 1..
+002560*    POPULATION-SIZE RANGE ON THE CIRCULAR RING.
+002570*----------------------------------------------------------------
+002580     IF NEIGHBOR-INDEX < 1
+002590         COMPUTE NEIGHBOR-INDEX = NEIGHBOR-INDEX + POPULATION-SIZE
+002600     END-IF.
+002610     IF NEIGHBOR-INDEX > POPULATION-SIZE
+002620         COMPUTE NEIGHBOR-INDEX = NEIGHBOR-INDEX - POPULATION-SIZE
+002630     END-IF.
+002640 1200-EXIT.
+002650     EXIT.
+002660
+002670*----------------------------------------------------------------
+002680 1250-LOAD-TUNING.
+002690*    RUNS ONCE, ON THE FIRST CALL, BEFORE 1300-LOAD-CLUSTERS.  IF
+002700*    TUNECFG IS AVAILABLE ITS ONE RECORD REPLACES THE COMPILED-IN
+002710*    LOCAL-OMEGA/LOCAL-K DEFAULTS, SO OPERATIONS CAN RETUNE THE
+002720*    BASELINE DYNAMICS WITHOUT A RECOMPILE.  IF IT IS NOT
+002730*    AVAILABLE THE COMPILED-IN DEFAULTS STAND, UNCHANGED.
+002740*----------------------------------------------------------------
+002750     OPEN INPUT TUNING-CONFIG-FILE.
+002760     IF TUNE-STATUS-OK
+002770         READ TUNING-CONFIG-FILE
+002780             AT END
+002790                 CONTINUE
+002800             NOT AT END
+002810                 MOVE TUNE-OMEGA TO LOCAL-OMEGA
+002820                 MOVE TUNE-K     TO LOCAL-K
+002830         END-READ
+002840         CLOSE TUNING-CONFIG-FILE
+002850     END-IF.
+002860 1250-EXIT.
+002870     EXIT.
+002880
+002890*----------------------------------------------------------------
+002900 1300-LOAD-CLUSTERS.
+002910*    RUNS ONCE, ON THE FIRST CALL.  DEFAULTS EVERY OSCILLATOR TO
+002920*    THE GLOBAL LOCAL-OMEGA/LOCAL-K, THEN OVERLAYS ANY RANGES
+002930*    FOUND ON CLUSTRCF.  IF CLUSTRCF IS NOT AVAILABLE THE
+002940*    POPULATION STAYS HOMOGENEOUS, MATCHING THE ORIGINAL BEHAVIOR.
+002950*----------------------------------------------------------------
+002960     PERFORM 1310-DEFAULT-ONE-OSCILLATOR THRU 1310-EXIT
+002970         VARYING CLUSTER-J FROM 1 BY 1 UNTIL CLUSTER-J > 1000.
+002980     OPEN INPUT CLUSTER-CONFIG-FILE.
+002990     IF CLUSTER-STATUS-OK
+003000         PERFORM 1320-READ-ONE-CLUSTER THRU 1320-EXIT
+003010             UNTIL CLUSTER-STATUS-EOF
+003020         CLOSE CLUSTER-CONFIG-FILE
+003030     END-IF.
+003040 1300-EXIT.
+003050     EXIT.
+003060
+003070*----------------------------------------------------------------
+003080 1310-DEFAULT-ONE-OSCILLATOR.
+003090*----------------------------------------------------------------
+003100     MOVE LOCAL-OMEGA TO CLUSTER-OMEGA-OF(CLUSTER-J).
+003110     MOVE LOCAL-K     TO CLUSTER-K-OF(CLUSTER-J).
+003120 1310-EXIT.
+003130     EXIT.
+003140
+003150*----------------------------------------------------------------
+003160 1320-READ-ONE-CLUSTER.
+003170*----------------------------------------------------------------
+003180     READ CLUSTER-CONFIG-FILE
+003190         AT END
+003200             SET CLUSTER-STATUS-EOF TO TRUE
+003210             GO TO 1320-EXIT
+003220     END-READ.
+003230     PERFORM 1330-APPLY-ONE-OSCILLATOR THRU 1330-EXIT
+003240         VARYING CLUSTER-J FROM CLUS-START BY 1
+003250         UNTIL CLUSTER-J > CLUS-END.
+003260 1320-EXIT.
+003270     EXIT.
+003280
+003290*----------------------------------------------------------------
+003300 1330-APPLY-ONE-OSCILLATOR.
+003310*----------------------------------------------------------------
+003320     MOVE CLUS-OMEGA TO CLUSTER-OMEGA-OF(CLUSTER-J).
+003330     MOVE CLUS-K     TO CLUSTER-K-OF(CLUSTER-J).
+003340 1330-EXIT.
+003350     EXIT.
+003360
+003370*----------------------------------------------------------------
+003380 1400-LOAD-KSCHED.
+003390*    RUNS ONCE, ON THE FIRST CALL.  READS THE WHOLE KSCHED TABLE
+003400*    OF T-RANGE / COUPLING-MULTIPLIER ENTRIES INTO WORKING
+003410*    STORAGE.  IF KSCHED IS NOT AVAILABLE THE TABLE STAYS EMPTY
+003420*    AND WS-ANNEAL-FACTOR IS LEFT AT ITS DEFAULT OF 1.0.  READING
+003430*    STOPS AT 50 ENTRIES, THE SIZE OF WS-SCHED-TABLE - ANY
+003440*    ENTRIES BEYOND THE 50TH ARE LEFT UNREAD.
+003450*----------------------------------------------------------------
+003460     OPEN INPUT COUPLING-SCHEDULE-FILE.
+003470     IF KSCHED-STATUS-OK
+003480         PERFORM 1410-READ-ONE-SCHED-ENTRY THRU 1410-EXIT
+003490             UNTIL KSCHED-STATUS-EOF
+003500                OR WS-SCHED-COUNT NOT < 50
+003510         CLOSE COUPLING-SCHEDULE-FILE
+003520     END-IF.
+003530 1400-EXIT.
+003540     EXIT.
+003550
+003560*----------------------------------------------------------------
+003570 1410-READ-ONE-SCHED-ENTRY.
+003580*----------------------------------------------------------------
+003590     READ COUPLING-SCHEDULE-FILE
+003600         AT END
+003610             SET KSCHED-STATUS-EOF TO TRUE
+003620             GO TO 1410-EXIT
+003630     END-READ.
+003640     ADD 1 TO WS-SCHED-COUNT.
+003650     MOVE SCHED-T-START  TO WS-SCHED-T-START(WS-SCHED-COUNT).
+003660     MOVE SCHED-T-END    TO WS-SCHED-T-END(WS-SCHED-COUNT).
+003670     MOVE SCHED-K-FACTOR TO WS-SCHED-K-FACTOR(WS-SCHED-COUNT).
+003680 1410-EXIT.
+003690     EXIT.
+003700
+003710*----------------------------------------------------------------
+003720 1450-FIND-ANNEAL-FACTOR.
+003730*    LOOKS UP THE CURRENT TIMESTEP T IN THE KSCHED TABLE AND
+003740*    SETS WS-ANNEAL-FACTOR TO THE MATCHING ENTRY'S MULTIPLIER.
+003750*    IF NO ENTRY COVERS T (OR THE TABLE IS EMPTY) THE MULTIPLIER
+003760*    STAYS AT ITS LAST VALUE, WHICH DEFAULTS TO 1.0.
+003770*----------------------------------------------------------------
+003780     PERFORM 1460-CHECK-ONE-SCHED-ENTRY THRU 1460-EXIT
+003790         VARYING SCHED-X FROM 1 BY 1
+003800         UNTIL SCHED-X > WS-SCHED-COUNT.
+003810 1450-EXIT.
+003820     EXIT.
+003830
+003840*----------------------------------------------------------------
+003850 1460-CHECK-ONE-SCHED-ENTRY.
+003860*----------------------------------------------------------------
+003870     IF T >= WS-SCHED-T-START(SCHED-X)
+003880             AND T <= WS-SCHED-T-END(SCHED-X)
+003890         MOVE WS-SCHED-K-FACTOR(SCHED-X) TO WS-ANNEAL-FACTOR
+003900     END-IF.
+003910 1460-EXIT.
+003920     EXIT.
+003930
+003940*----------------------------------------------------------------
+003950 1500-WRITE-SUMSIN-DIAG.
+003960*    SUMSIN IS THE RUNNING SUM OF FUNCTION SIN(I(J)) ACROSS THE
+003970*    ACTIVE POPULATION - EFFECTIVELY A HARMONIC-CONTENT SIGNAL
+003980*    FOR THE WHOLE POPULATION.  IT IS OTHERWISE ONLY USED ONCE,
+003990*    TO ADVANCE PHASE, SO IT IS APPENDED HERE TO SUMSINF EVERY
+004000*    CALL FOR OFFLINE DIAGNOSTICS BEFORE IT IS DISCARDED.
+004010*----------------------------------------------------------------
+004020     IF NOT SUMSIN-FILE-OPEN
+004030         OPEN OUTPUT SUMSIN-DIAG-FILE
+004040         SET SUMSIN-FILE-OPEN TO TRUE
+004050     END-IF.
+004060     MOVE T TO DIAG-T.
+004070     MOVE SUMSIN TO DIAG-SUMSIN.
+004080     WRITE SUMSIN-DIAG-RECORD.
+004090 1500-EXIT.
+004100     EXIT.
+004110
+004120 END PROGRAM RWD-DYNAMICS.
