@@ -0,0 +1,118 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. IO-SENSE.
+000300 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000400 INSTALLATION. WITNESS SEED PROJECT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  DLA  ORIGINAL VERSION.  REPLACES THE OLD BEHAVIOR
+001100*                  OF LEAVING THE I ARRAY TO A RANDOM WALK -
+001200*                  EACH CALL NOW READS ONE RECORD OF REAL
+001300*                  OBSERVATIONAL READINGS FROM THE SENSORIN
+001400*                  DATASET INTO I.  IF SENSORIN IS EXHAUSTED THE
+001500*                  TAPE IS REWOUND AND RE-READ FROM THE TOP SO A
+001600*                  SHORT CAPTURE CAN STILL DRIVE A LONG RUN; IF
+001700*                  SENSORIN IS NOT AVAILABLE AT ALL, I IS LEFT
+001800*                  UNCHANGED FROM THE PRIOR TIMESTEP.
+001850* 2026-08-09  DLA  ADDED NUM-VARS SO A SMALLER DIAGNOSTIC
+001860*                  POPULATION DOESN'T HAVE TO CARRY A FULL
+001870*                  1000-WIDE SENSORIN RECORD EVERY STEP, MATCHING
+001880*                  RWD-DYNAMICS, RWD-FIELDPRINT, RWD-ORDERPARAM
+001890*                  AND KAIROS-COHERENCE.
+001900*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT SENSOR-INPUT-FILE ASSIGN TO "SENSORIN"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-SENSOR-STATUS.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  SENSOR-INPUT-FILE.
+003000 01  SENSOR-INPUT-RECORD.
+003100     05  SENSOR-READING OCCURS 1000 TIMES
+003200         PIC S9(5)V9(5) SIGN IS TRAILING SEPARATE CHARACTER.
+003300
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-SENSOR-STATUS        PIC X(02) VALUE SPACES.
+003600     88  SENSOR-STATUS-OK    VALUE "00".
+003700     88  SENSOR-STATUS-EOF   VALUE "10".
+003800 01  WS-SENSOR-SW            PIC X(01) VALUE "N".
+003900     88  SENSOR-FILE-OPEN    VALUE "Y".
+004000     88  SENSOR-FILE-CLOSED  VALUE "N".
+004100 01  WS-SENSOR-AVAILABLE-SW  PIC X(01) VALUE "Y".
+004200     88  SENSOR-AVAILABLE    VALUE "Y".
+004300     88  SENSOR-UNAVAILABLE  VALUE "N".
+004400 01  WS-FIRST-CALL-SW        PIC X(01) VALUE "Y".
+004500     88  FIRST-CALL          VALUE "Y".
+004600 01  J                       PIC 9(4).
+004700
+004800 LINKAGE SECTION.
+004900 01  I                       OCCURS 1000 TIMES PIC S9(5)V9(5).
+004950 01  NUM-VARS                PIC 9(04).
+005000
+005100 PROCEDURE DIVISION USING I NUM-VARS.
+005200 ENTRY "IO-SENSE" USING I NUM-VARS.
+005300*----------------------------------------------------------------
+005400 0000-MAINLINE.
+005500*----------------------------------------------------------------
+005600     IF FIRST-CALL
+005700         PERFORM 1000-OPEN-SENSOR-FILE THRU 1000-EXIT
+005800         MOVE "N" TO WS-FIRST-CALL-SW
+005900     END-IF.
+006000     IF SENSOR-AVAILABLE
+006100         PERFORM 2000-READ-READING THRU 2000-EXIT
+006200     END-IF.
+006300     GOBACK.
+006400
+006500*----------------------------------------------------------------
+006600 1000-OPEN-SENSOR-FILE.
+006700*----------------------------------------------------------------
+006800     OPEN INPUT SENSOR-INPUT-FILE.
+006900     IF SENSOR-STATUS-OK
+007000         SET SENSOR-FILE-OPEN TO TRUE
+007100     ELSE
+007200         SET SENSOR-UNAVAILABLE TO TRUE
+007300         DISPLAY "IO-SENSE: SENSORIN NOT AVAILABLE - I LEFT "
+007400             "UNCHANGED EACH STEP"
+007500     END-IF.
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900*----------------------------------------------------------------
+008000 2000-READ-READING.
+008100*----------------------------------------------------------------
+008200     READ SENSOR-INPUT-FILE
+008300         AT END
+008400             PERFORM 2100-REWIND-SENSOR THRU 2100-EXIT
+008500     END-READ.
+008600     IF SENSOR-AVAILABLE
+008700         PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
+008800             MOVE SENSOR-READING(J) TO I(J)
+008900         END-PERFORM
+009000     END-IF.
+009100 2000-EXIT.
+009200     EXIT.
+009300
+009400*----------------------------------------------------------------
+009500 2100-REWIND-SENSOR.
+009600*    SENSORIN IS SHORTER THAN THE RUN - REWIND AND KEEP FEEDING
+009700*    READINGS RATHER THAN ABENDING THE MAIN LOOP.
+009800*----------------------------------------------------------------
+009900     CLOSE SENSOR-INPUT-FILE.
+010000     OPEN INPUT SENSOR-INPUT-FILE.
+010100     IF NOT SENSOR-STATUS-OK
+010200         SET SENSOR-UNAVAILABLE TO TRUE
+010300         GO TO 2100-EXIT
+010400     END-IF.
+010500     READ SENSOR-INPUT-FILE
+010600         AT END
+010700             SET SENSOR-UNAVAILABLE TO TRUE
+010800     END-READ.
+010900 2100-EXIT.
+011000     EXIT.
+011100
+011200 END PROGRAM IO-SENSE.
