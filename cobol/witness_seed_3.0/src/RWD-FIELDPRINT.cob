@@ -0,0 +1,64 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RWD-FIELDPRINT.
+000300 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000400 INSTALLATION. WITNESS SEED PROJECT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  DLA  ORIGINAL VERSION.
+001050* 2026-08-09  DLA  POPULATION SIZE IS NOW A PASSED-IN NUM-VARS
+001060*                  RATHER THAN HARDCODED TO 1000, SO THIS
+001070*                  MATCHES THE SAME NUM-VARS THE CALLER USED FOR
+001080*                  RWD-DYNAMICS.  I REMAINS OCCURS 1000 AS A
+001090*                  FIXED MAXIMUM CAPACITY.
+001100*----------------------------------------------------------------
+001200* FIELDPRINT FORMULA
+001300*----------------------------------------------------------------
+001400* FIELDPRINT IS THE MEAN ABSOLUTE DEVIATION OF THE OSCILLATOR
+001500* POPULATION IN I FROM ITS OWN ARITHMETIC MEAN:
+001600*
+001700*     MEAN       = ( SUM OF I(J), J = 1 TO N ) / N
+001800*     FIELDPRINT = ( SUM OF ABS( I(J) - MEAN ) ) / N
+001900*
+002000* THIS IS A STANDARD DISPERSION STATISTIC.  A POPULATION THAT
+002100* HAS DRIFTED APART (HIGH DISPERSION) PRODUCES A LARGE
+002200* FIELDPRINT; A POPULATION THAT HAS CONVERGED TO A SINGLE VALUE
+002300* PRODUCES A FIELDPRINT NEAR ZERO.  WITNESS-SEED-3 COMPARES
+002400* FIELDPRINT AGAINST TAU-C EACH STEP AND CALLS
+002500* KAIROS-COHERENCE TO PULL THE POPULATION BACK TOGETHER WHENEVER
+002600* FIELDPRINT EXCEEDS THAT THRESHOLD.
+002700*----------------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-SUM                  PIC S9(9)V9(5).
+003200 01  WS-MEAN                 PIC S9(5)V9(5).
+003300 01  WS-ABS-SUM              PIC S9(9)V9(5).
+003400 01  J                       PIC 9(4).
+003500
+003600 LINKAGE SECTION.
+003700 01  I                       OCCURS 1000 TIMES PIC S9(5)V9(5).
+003800 01  FIELDPRINT              PIC S9(5)V9(5).
+003850 01  NUM-VARS                PIC 9(04).
+003900
+004000 PROCEDURE DIVISION USING I FIELDPRINT NUM-VARS.
+004100 ENTRY "RWD-FIELDPRINT" USING I FIELDPRINT NUM-VARS.
+004200*----------------------------------------------------------------
+004300 0000-MAINLINE.
+004400*----------------------------------------------------------------
+004500     MOVE ZERO TO WS-SUM.
+004600     PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
+004700         COMPUTE WS-SUM = WS-SUM + I(J)
+004800     END-PERFORM.
+004900     COMPUTE WS-MEAN ROUNDED = WS-SUM / NUM-VARS.
+005000     MOVE ZERO TO WS-ABS-SUM.
+005100     PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
+005200         COMPUTE WS-ABS-SUM =
+005300             WS-ABS-SUM + FUNCTION ABS(I(J) - WS-MEAN)
+005400     END-PERFORM.
+005500     COMPUTE FIELDPRINT ROUNDED = WS-ABS-SUM / NUM-VARS.
+005600     GOBACK.
+005700
+005800 END PROGRAM RWD-FIELDPRINT.
