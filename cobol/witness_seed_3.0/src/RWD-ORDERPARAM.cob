@@ -0,0 +1,65 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RWD-ORDERPARAM.
+000300 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000400 INSTALLATION. WITNESS SEED PROJECT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  DLA  ORIGINAL VERSION.  RWD-DYNAMICS IS ALREADY A
+001100*                  KURAMOTO-STYLE COUPLED OSCILLATOR MODEL
+001200*                  (LOCAL-OMEGA, LOCAL-K, FUNCTION SIN COUPLING
+001300*                  TERMS), BUT FIELDPRINT (SEE RWD-FIELDPRINT) IS
+001400*                  A DISPERSION STATISTIC, NOT THE STANDARD
+001500*                  KURAMOTO SYNCHRONIZATION MEASURE.  THIS GIVES
+001600*                  WITNESS-SEED-3 AN INDEPENDENT, TEXTBOOK METRIC
+001700*                  TO CROSS-CHECK FIELDPRINT AGAINST.
+001800*----------------------------------------------------------------
+001900* ORDER-PARAM FORMULA
+002000*----------------------------------------------------------------
+002100* TREATING EACH I(J) AS AN OSCILLATOR PHASE, THE KURAMOTO ORDER
+002200* PARAMETER R IS THE MAGNITUDE OF THE MEAN UNIT VECTOR ON THE
+002300* COMPLEX UNIT CIRCLE:
+002400*
+002500*     R = SQRT( ( SUM COS(I(J)) / N ) ** 2
+002600*             + ( SUM SIN(I(J)) / N ) ** 2 ), J = 1 TO N
+002700*
+002800* R RANGES FROM 0 (PHASES SPREAD UNIFORMLY AROUND THE CIRCLE, NO
+002900* SYNCHRONIZATION) TO 1 (ALL PHASES IDENTICAL, FULL
+003000* SYNCHRONIZATION) - THE STANDARD ORDER PARAMETER FOR A KURAMOTO
+003100* MODEL, REPORTED HERE ALONGSIDE FIELDPRINT RATHER THAN IN PLACE
+003200* OF IT.
+003300*----------------------------------------------------------------
+003400 ENVIRONMENT DIVISION.
+003500 DATA DIVISION.
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-COS-SUM              PIC S9(9)V9(5).
+003800 01  WS-SIN-SUM              PIC S9(9)V9(5).
+003900 01  WS-MEAN-COS             PIC S9(5)V9(5).
+004000 01  WS-MEAN-SIN             PIC S9(5)V9(5).
+004100 01  J                       PIC 9(4).
+004200
+004300 LINKAGE SECTION.
+004400 01  I                       OCCURS 1000 TIMES PIC S9(5)V9(5).
+004500 01  ORDER-PARAM             PIC S9(5)V9(5).
+004600 01  NUM-VARS                PIC 9(04).
+004700
+004800 PROCEDURE DIVISION USING I ORDER-PARAM NUM-VARS.
+004900 ENTRY "RWD-ORDERPARAM" USING I ORDER-PARAM NUM-VARS.
+005000*----------------------------------------------------------------
+005100 0000-MAINLINE.
+005200*----------------------------------------------------------------
+005300     MOVE ZERO TO WS-COS-SUM.
+005400     MOVE ZERO TO WS-SIN-SUM.
+005500     PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
+005600         COMPUTE WS-COS-SUM = WS-COS-SUM + FUNCTION COS(I(J))
+005700         COMPUTE WS-SIN-SUM = WS-SIN-SUM + FUNCTION SIN(I(J))
+005800     END-PERFORM.
+005900     COMPUTE WS-MEAN-COS ROUNDED = WS-COS-SUM / NUM-VARS.
+006000     COMPUTE WS-MEAN-SIN ROUNDED = WS-SIN-SUM / NUM-VARS.
+006100     COMPUTE ORDER-PARAM ROUNDED =
+006200         FUNCTION SQRT(WS-MEAN-COS ** 2 + WS-MEAN-SIN ** 2).
+006300     GOBACK.
+006400
+006500 END PROGRAM RWD-ORDERPARAM.
