@@ -1,17 +1,43 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. KAIROS-COHERENCE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  J                      PIC 9(4).
-       LINKAGE SECTION.
-       01  I                      OCCURS 1000 TIMES PIC S9(5)V9(5).
-       01  PHASE                  PIC S9(5)V9(5).
-
-       PROCEDURE DIVISION USING I PHASE.
-       ENTRY "KAIROS-COHERENCE" USING I PHASE.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 1000
-               COMPUTE I(J) ROUNDED = I(J) * FUNCTION COS(PHASE)
-           END-PERFORM
-           GOBACK.
-       END PROGRAM KAIROS-COHERENCE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. KAIROS-COHERENCE.
+000300 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000400 INSTALLATION. WITNESS SEED PROJECT.
+000500 DATE-WRITTEN. 2024-11-02.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2024-11-02  DLA  ORIGINAL VERSION.
+001100* 2026-08-09  DLA  POPULATION SIZE IS NOW A PASSED-IN NUM-VARS
+001200*                  RATHER THAN HARDCODED TO 1000, SO THIS
+001300*                  MATCHES THE SAME NUM-VARS THE CALLER USED FOR
+001400*                  RWD-DYNAMICS.  I REMAINS OCCURS 1000 AS A
+001500*                  FIXED MAXIMUM CAPACITY.
+001600*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 01  J                       PIC 9(4).
+002100
+002200 LINKAGE SECTION.
+002300 01  I                       OCCURS 1000 TIMES PIC S9(5)V9(5).
+002400 01  PHASE                   PIC S9(5)V9(5).
+002500 01  NUM-VARS                PIC 9(04).
+002600
+002700 PROCEDURE DIVISION USING I PHASE NUM-VARS.
+002800 ENTRY "KAIROS-COHERENCE" USING I PHASE NUM-VARS.
+002900*----------------------------------------------------------------
+003000 0000-MAINLINE.
+003100*----------------------------------------------------------------
+003200     PERFORM 1000-RESCALE-ONE THRU 1000-EXIT
+003300         VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS.
+003400     GOBACK.
+003500
+003600*----------------------------------------------------------------
+003700 1000-RESCALE-ONE.
+003800*----------------------------------------------------------------
+003900     COMPUTE I(J) ROUNDED = I(J) * FUNCTION COS(PHASE).
+004000 1000-EXIT.
+004100     EXIT.
+004200
+004300 END PROGRAM KAIROS-COHERENCE.
