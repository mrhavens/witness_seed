@@ -0,0 +1,74 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. IO-OUTPUT.
+000300 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000400 INSTALLATION. WITNESS SEED PROJECT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  DLA  ORIGINAL VERSION.  WRITES ONE SEEDOUT RECORD
+001100*                  PER CALL (EVERY 1000 STEPS OF THE MAIN LOOP)
+001200*                  CONTAINING T, THE FULL I ARRAY, PHASE AND
+001300*                  FIELDPRINT SO DOWNSTREAM REPORTING HAS
+001400*                  SOMETHING TO READ BESIDES THE END-OF-RUN
+001500*                  DISPLAY.
+001550* 2026-08-09  DLA  ADDED ORDER-PARAM, THE KURAMOTO ORDER
+001560*                  PARAMETER, ALONGSIDE FIELDPRINT IN EACH RECORD.
+001570* 2026-08-09  DLA  MOVED SEED-OUTPUT-RECORD INTO COPY/SEEDREC.CPY
+001580*                  SO THIS FD AND WITNESS-REPORT'S CANNOT DRIFT
+001590*                  APART AGAIN.
+001595* 2026-08-09  DLA  ADDED NUM-VARS SO THE OUT-I LOOP COVERS ONLY
+001596*                  THE ACTIVE POPULATION INSTEAD OF A HARDCODED
+001597*                  1000, MATCHING EVERY OTHER PROGRAM THAT WALKS
+001598*                  THE I TABLE.
+001600*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT SEED-OUTPUT-FILE ASSIGN TO "SEEDOUT"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS WS-OUTPUT-STATUS.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  SEED-OUTPUT-FILE.
+002650     COPY SEEDREC.
+003500
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-OUTPUT-STATUS        PIC X(02) VALUE SPACES.
+003800     88  OUTPUT-STATUS-OK    VALUE "00".
+003900 01  WS-OUTPUT-SW            PIC X(01) VALUE "N".
+004000     88  OUTPUT-FILE-OPEN    VALUE "Y".
+004100 01  J                       PIC 9(4).
+004200
+004300 LINKAGE SECTION.
+004400 01  I                       OCCURS 1000 TIMES PIC S9(5)V9(5).
+004500 01  T                       PIC 9(7).
+004600 01  PHASE                   PIC S9(5)V9(5).
+004700 01  FIELDPRINT              PIC S9(5)V9(5).
+004750 01  ORDER-PARAM             PIC S9(5)V9(5).
+004780 01  NUM-VARS                PIC 9(04).
+004800
+004900 PROCEDURE DIVISION USING I T PHASE FIELDPRINT ORDER-PARAM
+004910     NUM-VARS.
+005000 ENTRY "IO-OUTPUT" USING I T PHASE FIELDPRINT ORDER-PARAM
+005010     NUM-VARS.
+005100*----------------------------------------------------------------
+005200 0000-MAINLINE.
+005300*----------------------------------------------------------------
+005400     IF NOT OUTPUT-FILE-OPEN
+005500         OPEN OUTPUT SEED-OUTPUT-FILE
+005600         SET OUTPUT-FILE-OPEN TO TRUE
+005700     END-IF.
+005800     MOVE T TO OUT-T.
+005900     MOVE PHASE TO OUT-PHASE.
+006000     MOVE FIELDPRINT TO OUT-FIELDPRINT.
+006050     MOVE ORDER-PARAM TO OUT-ORDERPARAM.
+006100     PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
+006200         MOVE I(J) TO OUT-I(J)
+006300     END-PERFORM.
+006400     WRITE SEED-OUTPUT-RECORD.
+006500     GOBACK.
+006600
+006700 END PROGRAM IO-OUTPUT.
