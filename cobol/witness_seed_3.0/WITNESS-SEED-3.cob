@@ -1,39 +1,554 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WITNESS-SEED-3.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM-VARS            PIC 9(4) VALUE 1000.
-       01  NUM-STEPS           PIC 9(7) VALUE 1000000.
-       01  DT                  PIC 9V99 VALUE 0.01.
-       01  TAU-C               PIC 9(1)V9(9) VALUE 0.000000001.
-       01  I                   OCCURS 1000 TIMES PIC S9(5)V9(5).
-       01  I-DOT               OCCURS 1000 TIMES PIC S9(5)V9(5).
-       01  PHASE               PIC S9(5)V9(5).
-       01  FIELDPRINT          PIC S9(5)V9(5).
-       01  T                   PIC 9(7).
-       01  J                   PIC 9(4).
-
-       PROCEDURE DIVISION.
-           INITIALIZE I PHASE FIELDPRINT.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
-               COMPUTE I(J) = FUNCTION RANDOM
-           END-PERFORM.
-
-           PERFORM VARYING T FROM 1 BY 1 UNTIL T > NUM-STEPS
-               CALL 'IO-SENSE' USING I
-               CALL 'RWD-DYNAMICS' USING I I-DOT PHASE
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
-                   COMPUTE I(J) = I(J) + I-DOT(J) * DT
-               END-PERFORM
-               CALL 'RWD-FIELDPRINT' USING I FIELDPRINT
-               IF FIELDPRINT > TAU-C
-                   CALL 'KAIROS-COHERENCE' USING I PHASE
-               END-IF
-               IF FUNCTION MOD(T, 1000) = 0
-                   CALL 'IO-OUTPUT' USING I T
-               END-IF
-           END-PERFORM.
-
-           DISPLAY 'Witness Seed 3.0 completed.'.
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. WITNESS-SEED-3.
+000120 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000130 INSTALLATION. WITNESS SEED PROJECT.
+000140 DATE-WRITTEN. 2024-11-02.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2024-11-02  DLA  ORIGINAL VERSION.
+000200* 2026-08-09  DLA  CONTROL CARD DRIVES NUM-VARS, NUM-STEPS, DT
+000210*                  AND TAU-C SO A DIAGNOSTIC RUN NO LONGER NEEDS
+000220*                  A RECOMPILE.  SEE CONTROLCD DD.
+000230* 2026-08-09  DLA  ADDED CKPTFILE CHECKPOINT/RESTART.  A
+000240*                  CHECKPOINT IS TAKEN AT THE SAME 1000-STEP
+000250*                  CADENCE AS IO-OUTPUT; CC-RESTART-FLAG = "Y"
+000260*                  RESUMES THE T LOOP FROM THE LAST CHECKPOINT.
+000270* 2026-08-09  DLA  ADDED CC-SEED ON CONTROLCD SO A RUN CAN BE
+000280*                  REPRODUCED EXACTLY FOR DEBUGGING OR
+000290*                  REGRESSION COMPARISON.  CC-SEED = ZERO KEEPS
+000300*                  THE ORIGINAL CLOCK-SEEDED BEHAVIOR.
+000310* 2026-08-09  DLA  ADDED A DIVERGENCE GUARD AFTER THE I(J) UPDATE
+000320*                  IN 2000-MAIN-LOOP - AN OSCILLATOR APPROACHING
+000330*                  THE PIC S9(5)V9(5) RANGE LIMIT NOW ABENDS THE
+000340*                  RUN INSTEAD OF SILENTLY TRUNCATING.
+000350* 2026-08-09  DLA  ADDED PHASETRD, A DENSE T/PHASE EXTRACT WRITTEN
+000360*                  EVERY CC-TREND-N STEPS (DEFAULT 1) SO THE PHASE
+000370*                  TRAJECTORY CAN BE CHARTED WITHOUT WAITING FOR
+000380*                  THE COARSER 1000-STEP IO-OUTPUT CADENCE.
+000390* 2026-08-09  DLA  DT NOW ADAPTS EACH STEP: WHEN THE PRIOR STEP'S
+000400*                  FIELDPRINT LANDED CLOSE TO TAU-C (A COHERENCE
+000410*                  TRANSITION IS IMMINENT) DT SHRINKS TO
+000420*                  WS-DT-FINE FOR FINER TIME RESOLUTION THROUGH
+000430*                  THE TRANSITION, THEN WIDENS BACK TO WS-DT-WIDE
+000440*                  ONCE FIELDPRINT MOVES AWAY FROM TAU-C AGAIN.
+000450*                  CC-DT WIDENED FROM 9(01)V9(02) TO 9(01)V9(04)
+000460*                  SO A MEANINGFUL FINE STEP CAN BE EXPRESSED.
+000470* 2026-08-09  DLA  THE DIVERGENCE GUARD IN 2050-CHECK-DIVERGENCE
+000480*                  WAS TESTING I(J) AFTER THE COMPUTE HAD ALREADY
+000490*                  TRUNCATED IT TO PIC S9(5)V9(5), SO GENUINE
+000500*                  OVERFLOW NEVER SURVIVED LONG ENOUGH TO BE
+000510*                  CAUGHT.  THE PROSPECTIVE SUM IS NOW COMPUTED
+000520*                  INTO WS-I-NEXT, A WIDER PIC S9(7)V9(5) FIELD,
+000530*                  CHECKED THERE, AND ONLY THEN MOVED INTO I(J).
+000540* 2026-08-09  DLA  WS-FIELDPRINT-DIFF <= (TAU-C * WS-PROXIMITY-
+000550*                  FACTOR) WAS UNSATISFIABLE UNDER THE SHIPPED
+000560*                  DEFAULTS - FIELDPRINT ONLY RESOLVES TO
+000570*                  PIC S9(5)V9(5) (0.00001) WHILE THE THRESHOLD
+000580*                  WORKS OUT TO 1E-10, TWO ORDERS OF MAGNITUDE
+000590*                  FINER THAN FIELDPRINT CAN EVER LAND.  DT NEVER
+000600*                  SHRANK.  WS-PROXIMITY-THRESHOLD NOW CLAMPS TO
+000610*                  WS-PROXIMITY-FLOOR (0.00010, TEN TIMES
+000620*                  FIELDPRINT'S OWN RESOLUTION) WHENEVER TAU-C *
+000630*                  WS-PROXIMITY-FACTOR WORKS OUT FINER THAN THAT,
+000640*                  SO THE COMPARISON STAYS SATISFIABLE NO MATTER
+000650*                  HOW SMALL AN OPERATOR SETS TAU-C ON THE
+000660*                  CONTROLCD CARD.
+000670* 2026-08-09  DLA  IO-SENSE NOW TAKES NUM-VARS TOO, MATCHING
+000680*                  RWD-DYNAMICS/RWD-FIELDPRINT/RWD-ORDERPARAM/
+000690*                  KAIROS-COHERENCE, SO A SMALL DIAGNOSTIC
+000700*                  POPULATION NO LONGER NEEDS A FULL 1000-WIDE
+000710*                  SENSORIN RECORD.
+000720* 2026-08-09  DLA  ADDED A RUNNING KAIROS-COHERENCE ACTIVATION
+000730*                  COUNTER AND ALERTOUT.  ONCE THE COUNT CROSSES
+000740*                  CC-ALERT-THRESHOLD FOR THE RUN, ONE ALERT
+000750*                  RECORD IS WRITTEN SO OPERATIONS IS NOTIFIED OF
+000760*                  AN ABNORMALLY ACTIVE RUN WITHOUT WAITING FOR
+000770*                  THE END-OF-RUN REPORT.
+000780* 2026-08-09  DLA  ADDED ORDER-PARAM, THE STANDARD KURAMOTO ORDER
+000790*                  PARAMETER, COMPUTED EACH STEP BY THE NEW
+000800*                  RWD-ORDERPARAM SUBPROGRAM AND CARRIED WHEREVER
+000810*                  FIELDPRINT ALREADY IS (KAIROSAU, STATELKP,
+000820*                  SEEDOUT) SO IT CAN BE CROSS-CHECKED AGAINST
+000830*                  FIELDPRINT DIRECTLY.
+000840* 2026-08-09  DLA  IO-OUTPUT NOW TAKES NUM-VARS TOO, SO A SMALL
+000850*                  DIAGNOSTIC POPULATION NO LONGER WRITES A FULL
+000860*                  1000-WIDE SEEDOUT RECORD.
+000870* 2026-08-09  DLA  2060-SET-TIMESTEP NO LONGER COMPARES THE
+000880*                  PLACEHOLDER ZERO IN WS-FIELDPRINT-PREV AGAINST
+000890*                  TAU-C ON THE FIRST STEP - WS-FIRST-STEP-SW
+000900*                  FORCES WS-DT-WIDE INSTEAD, SO A NEAR-ZERO TAU-C
+000910*                  NO LONGER SHRINKS TO THE FINE STEP BEFORE ANY
+000920*                  REAL FIELDPRINT HAS BEEN COMPUTED.
+000930* 2026-08-09  DLA  KAIROS-AUDIT-RECORD MOVED INTO
+000940*                  COPY/AUDITREC.CPY SO THIS FD AND
+000941*                  WITNESS-REPORT'S CANNOT DRIFT APART THE WAY
+000950*                  THEY DID WHEN AUD-ORDERPARAM WAS ADDED TO ONLY
+000960*                  ONE OF THEM.
+000970*----------------------------------------------------------------
+000980 ENVIRONMENT DIVISION.
+000990 INPUT-OUTPUT SECTION.
+001000 FILE-CONTROL.
+001010     SELECT CONTROL-CARD-FILE ASSIGN TO "CONTROLCD"
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS WS-CC-STATUS.
+001040     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS WS-CKPT-STATUS.
+001070     SELECT KAIROS-AUDIT-FILE ASSIGN TO "KAIROSAU"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-AUDIT-STATUS.
+001100     SELECT PHASE-TREND-FILE ASSIGN TO "PHASETRD"
+001110         ORGANIZATION IS LINE SEQUENTIAL
+001120         FILE STATUS IS WS-TREND-STATUS.
+001130     SELECT ALERT-FILE ASSIGN TO "ALERTOUT"
+001140         ORGANIZATION IS LINE SEQUENTIAL
+001150         FILE STATUS IS WS-ALERT-STATUS.
+001160     SELECT STATE-LOOKUP-FILE ASSIGN TO "STATELKP"
+001170         ORGANIZATION IS INDEXED
+001180         ACCESS MODE IS DYNAMIC
+001190         RECORD KEY IS SL-T
+001200         FILE STATUS IS WS-STATE-STATUS.
+001210
+001220 DATA DIVISION.
+001230 FILE SECTION.
+001240 FD  CONTROL-CARD-FILE
+001250     RECORDING MODE IS F.
+001260 01  CONTROL-CARD-RECORD.
+001270     05  CC-NUM-VARS             PIC 9(04).
+001280     05  CC-NUM-STEPS            PIC 9(07).
+001290     05  CC-DT                   PIC 9(01)V9(04).
+001300     05  CC-TAU-C                PIC 9(01)V9(09).
+001310     05  CC-RESTART-FLAG         PIC X(01).
+001320     05  CC-SEED                 PIC 9(09).
+001330     05  CC-TREND-N              PIC 9(04).
+001340     05  CC-ALERT-THRESHOLD      PIC 9(07).
+001350     05  FILLER                  PIC X(33).
+001360
+001370 FD  CHECKPOINT-FILE.
+001380 01  CHECKPOINT-RECORD.
+001390     05  CKPT-T                  PIC 9(07).
+001400     05  CKPT-PHASE              PIC S9(5)V9(5) SIGN IS TRAILING
+001410                                     SEPARATE CHARACTER.
+001420     05  CKPT-I OCCURS 1000 TIMES PIC S9(5)V9(5) SIGN IS
+001430                                     TRAILING SEPARATE CHARACTER.
+001440
+001450 FD  KAIROS-AUDIT-FILE.
+001460     COPY AUDITREC.
+001470
+001480 FD  PHASE-TREND-FILE.
+001490 01  PHASE-TREND-RECORD.
+001500     05  PT-T                    PIC 9(07).
+001510     05  PT-PHASE                PIC S9(5)V9(5) SIGN IS
+001520                                     TRAILING SEPARATE CHARACTER.
+001530
+001540 FD  ALERT-FILE.
+001550 01  ALERT-RECORD.
+001560     05  ALERT-TIMESTAMP         PIC X(26).
+001570     05  ALERT-T                 PIC 9(07).
+001580     05  ALERT-ACTIVATION-COUNT  PIC 9(07).
+001590     05  ALERT-THRESHOLD-OUT     PIC 9(07).
+001600     05  ALERT-TEXT              PIC X(40).
+001610
+001620 FD  STATE-LOOKUP-FILE.
+001630 01  STATE-LOOKUP-RECORD.
+001640     05  SL-T                    PIC 9(07).
+001650     05  SL-PHASE                PIC S9(5)V9(5) SIGN IS TRAILING
+001660                                     SEPARATE CHARACTER.
+001670     05  SL-FIELDPRINT           PIC S9(5)V9(5) SIGN IS TRAILING
+001680                                     SEPARATE CHARACTER.
+001690     05  SL-ORDERPARAM           PIC S9(5)V9(5) SIGN IS TRAILING
+001700                                     SEPARATE CHARACTER.
+001710     05  SL-I OCCURS 1000 TIMES PIC S9(5)V9(5) SIGN IS
+001720                                     TRAILING SEPARATE CHARACTER.
+001730
+001740 WORKING-STORAGE SECTION.
+001750*----------------------------------------------------------------
+001760* RUN CONSTANTS - DEFAULTED HERE, OVERRIDDEN BY THE CONTROLCD
+001770* CARD WHEN ONE IS PRESENT (SEE 1100-READ-CONTROL-CARD).  NUM-VARS
+001780* COMES FROM OSCREC BELOW, ALONGSIDE THE POPULATION ARRAYS.
+001790*----------------------------------------------------------------
+001800 01  NUM-STEPS               PIC 9(7) VALUE 1000000.
+001810 01  DT                      PIC 9V9(4) VALUE 0.0100.
+001820 01  TAU-C                   PIC 9(1)V9(9) VALUE 0.000000001.
+001830
+001840 01  WS-CC-STATUS            PIC X(02) VALUE SPACES.
+001850     88  CC-STATUS-OK        VALUE "00".
+001860     88  CC-STATUS-EOF       VALUE "10".
+001870 01  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+001880     88  CKPT-STATUS-OK      VALUE "00".
+001890 01  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+001900     88  AUDIT-STATUS-OK     VALUE "00".
+001910 01  WS-AUDIT-SW             PIC X(01) VALUE "N".
+001920     88  AUDIT-FILE-OPEN     VALUE "Y".
+001930 01  WS-TREND-STATUS         PIC X(02) VALUE SPACES.
+001940     88  TREND-STATUS-OK     VALUE "00".
+001950 01  WS-TREND-SW             PIC X(01) VALUE "N".
+001960     88  TREND-FILE-OPEN     VALUE "Y".
+001970 01  WS-TREND-N              PIC 9(4) VALUE 1.
+001980 01  WS-PHASE-BEFORE         PIC S9(5)V9(5).
+001990 01  WS-CURRENT-TIMESTAMP    PIC X(26).
+002000
+002010 01  WS-RESTART-FLAG         PIC X(01) VALUE "N".
+002020     88  RESTART-YES         VALUE "Y".
+002030     88  RESTART-NO          VALUE "N".
+002040 01  START-T                 PIC 9(7) VALUE 1.
+002050 01  WS-SEED                 PIC 9(9) VALUE ZERO.
+002060 01  WS-DIVERGENCE-LIMIT     PIC S9(5)V9(5) VALUE 99000.00000.
+002070 01  WS-DT-WIDE              PIC 9V9(4) VALUE 0.0100.
+002080 01  WS-DT-FINE              PIC 9V9(4) VALUE 0.0010.
+002090 01  WS-PROXIMITY-FACTOR     PIC 9V9(2) VALUE 0.10.
+002100 01  WS-FIELDPRINT-PREV      PIC S9(5)V9(9) VALUE ZERO.
+002110 01  WS-FIELDPRINT-DIFF      PIC S9(5)V9(9).
+002120 01  WS-PROXIMITY-THRESHOLD  PIC S9(5)V9(9).
+002130 01  WS-PROXIMITY-FLOOR      PIC S9(5)V9(9)
+002140                                 VALUE 0.000100000.
+002150 01  WS-FIRST-STEP-SW        PIC X(01) VALUE "Y".
+002160     88  FIRST-STEP          VALUE "Y".
+002170 01  WS-I-NEXT               PIC S9(7)V9(5).
+002180 01  WS-ACTIVATION-COUNT     PIC 9(7) VALUE ZERO.
+002190 01  WS-ALERT-THRESHOLD      PIC 9(7) VALUE 1000.
+002200 01  WS-ALERT-STATUS         PIC X(02) VALUE SPACES.
+002210     88  ALERT-STATUS-OK     VALUE "00".
+002220 01  WS-ALERT-SENT-SW        PIC X(01) VALUE "N".
+002230     88  ALERT-SENT          VALUE "Y".
+002240 01  WS-STATE-STATUS         PIC X(02) VALUE SPACES.
+002250     88  STATE-STATUS-OK     VALUE "00".
+002260     88  STATE-NOT-FOUND     VALUE "23".
+002270 01  WS-STATE-SW             PIC X(01) VALUE "N".
+002280     88  STATE-FILE-OPEN     VALUE "Y".
+002290
+002300*----------------------------------------------------------------
+002310* SHARED POPULATION/RUN-STATE LAYOUT - SEE COPY/OSCREC.CPY.
+002320*----------------------------------------------------------------
+002330     COPY OSCREC REPLACING ==POP-SIZE-TAG==    BY ==1000==
+002340                           ==I-REDEFINES-TAG== BY ==  ==.
+002350 01  J                       PIC 9(4).
+002360
+002370 PROCEDURE DIVISION.
+002380*----------------------------------------------------------------
+002390 0000-MAINLINE.
+002400*----------------------------------------------------------------
+002410     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002420     PERFORM 2000-MAIN-LOOP THRU 2000-EXIT
+002430         VARYING T FROM START-T BY 1 UNTIL T > NUM-STEPS.
+002440     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002450     STOP RUN.
+002460
+002470*----------------------------------------------------------------
+002480 1000-INITIALIZE.
+002490*----------------------------------------------------------------
+002500     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+002510     IF RESTART-YES
+002520         PERFORM 1200-RESTART-LOAD THRU 1200-EXIT
+002530     ELSE
+002540         INITIALIZE I PHASE FIELDPRINT
+002550         PERFORM 1300-SEED-POPULATION THRU 1300-EXIT
+002560     END-IF.
+002570 1000-EXIT.
+002580     EXIT.
+002590
+002600*----------------------------------------------------------------
+002610 1300-SEED-POPULATION.
+002620*    WS-SEED = ZERO MEANS NO FIXED SEED WAS SUPPLIED ON THE
+002630*    CONTROLCD CARD, SO THE POPULATION IS SEEDED FROM THE CLOCK
+002640*    AS BEFORE.  A NONZERO CC-SEED REPRODUCES THE IDENTICAL
+002650*    INITIAL I ARRAY ACROSS TWO RUNS FOR DEBUGGING OR REGRESSION
+002660*    COMPARISON.
+002670*----------------------------------------------------------------
+002680     IF WS-SEED = ZERO
+002690         PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
+002700             COMPUTE I(J) = FUNCTION RANDOM
+002710         END-PERFORM
+002720     ELSE
+002730         COMPUTE I(1) = FUNCTION RANDOM(WS-SEED)
+002740         PERFORM VARYING J FROM 2 BY 1 UNTIL J > NUM-VARS
+002750             COMPUTE I(J) = FUNCTION RANDOM
+002760         END-PERFORM
+002770     END-IF.
+002780 1300-EXIT.
+002790     EXIT.
+002800
+002810*----------------------------------------------------------------
+002820 1200-RESTART-LOAD.
+002830*    RELOADS T, PHASE AND THE FULL I ARRAY FROM THE LAST
+002840*    CHECKPOINT WRITTEN BY 2100-WRITE-CHECKPOINT AND RESUMES THE
+002850*    MAIN LOOP ONE STEP PAST IT.  A MISSING CHECKPOINT ON A
+002860*    REQUESTED RESTART IS TREATED AS AN OPERATOR ERROR.
+002870*----------------------------------------------------------------
+002880     OPEN INPUT CHECKPOINT-FILE.
+002890     IF NOT CKPT-STATUS-OK
+002900         DISPLAY "WITNESS-SEED-3: RESTART REQUESTED BUT CKPTFILE "
+002910             "IS NOT AVAILABLE - ABENDING"
+002920         STOP RUN WITH ERROR STATUS 16
+002930     END-IF.
+002940     READ CHECKPOINT-FILE
+002950         AT END
+002960             DISPLAY "WITNESS-SEED-3: RESTART REQUESTED BUT "
+002970                 "CKPTFILE IS EMPTY - ABENDING"
+002980             STOP RUN WITH ERROR STATUS 16
+002990     END-READ.
+003000     COMPUTE START-T = CKPT-T + 1.
+003010     MOVE CKPT-PHASE TO PHASE.
+003020     MOVE ZERO TO FIELDPRINT.
+003030     PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
+003040         MOVE CKPT-I(J) TO I(J)
+003050     END-PERFORM.
+003060     CLOSE CHECKPOINT-FILE.
+003070     DISPLAY "WITNESS-SEED-3: RESTARTED FROM CHECKPOINT AT T="
+003080         CKPT-T " - RESUMING AT T=" START-T.
+003090 1200-EXIT.
+003100     EXIT.
+003110
+003120*----------------------------------------------------------------
+003130 1100-READ-CONTROL-CARD.
+003140*    OPTIONAL OVERRIDE CARD - IF THE CONTROLCD DD IS NOT
+003150*    SUPPLIED (OR IS EMPTY) THE COMPILED-IN DEFAULTS ABOVE
+003160*    STAND.  THIS LETS OPS RETUNE NUM-VARS, NUM-STEPS, DT AND
+003170*    TAU-C FOR A DIAGNOSTIC RUN WITHOUT A RECOMPILE.
+003180*----------------------------------------------------------------
+003190     OPEN INPUT CONTROL-CARD-FILE.
+003200     IF NOT CC-STATUS-OK
+003210         DISPLAY "WITNESS-SEED-3: NO CONTROLCD CARD - USING "
+003220             "COMPILED-IN DEFAULTS"
+003230         GO TO 1100-EXIT
+003240     END-IF.
+003250     READ CONTROL-CARD-FILE
+003260         AT END
+003270             DISPLAY "WITNESS-SEED-3: CONTROLCD EMPTY - USING "
+003280                 "COMPILED-IN DEFAULTS"
+003290             GO TO 1100-CLOSE
+003300     END-READ.
+003310     MOVE CC-NUM-VARS      TO NUM-VARS.
+003320     MOVE CC-NUM-STEPS     TO NUM-STEPS.
+003330     MOVE CC-DT            TO DT.
+003340     MOVE CC-DT            TO WS-DT-WIDE.
+003350     COMPUTE WS-DT-FINE ROUNDED = WS-DT-WIDE / 10.
+003360     MOVE CC-TAU-C         TO TAU-C.
+003370     IF CC-RESTART-FLAG = "Y" OR CC-RESTART-FLAG = "N"
+003380         MOVE CC-RESTART-FLAG TO WS-RESTART-FLAG
+003390     END-IF.
+003400     MOVE CC-SEED          TO WS-SEED.
+003410     IF CC-TREND-N > ZERO
+003420         MOVE CC-TREND-N   TO WS-TREND-N
+003430     END-IF.
+003440     IF CC-ALERT-THRESHOLD > ZERO
+003450         MOVE CC-ALERT-THRESHOLD TO WS-ALERT-THRESHOLD
+003460     END-IF.
+003470     DISPLAY "WITNESS-SEED-3: CONTROLCD APPLIED - NUM-VARS="
+003480         NUM-VARS " NUM-STEPS=" NUM-STEPS " DT=" DT
+003490         " TAU-C=" TAU-C " RESTART=" WS-RESTART-FLAG
+003500         " SEED=" WS-SEED " TREND-N=" WS-TREND-N
+003510         " ALERT-THRESHOLD=" WS-ALERT-THRESHOLD.
+003520 1100-CLOSE.
+003530     CLOSE CONTROL-CARD-FILE.
+003540 1100-EXIT.
+003550     EXIT.
+003560
+003570*----------------------------------------------------------------
+003580 2000-MAIN-LOOP.
+003590*----------------------------------------------------------------
+003600     PERFORM 2060-SET-TIMESTEP THRU 2060-EXIT.
+003610     CALL "IO-SENSE" USING I NUM-VARS.
+003620     CALL "RWD-DYNAMICS" USING I I-DOT PHASE NUM-VARS T.
+003630     PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
+003640         COMPUTE WS-I-NEXT = I(J) + I-DOT(J) * DT
+003650         PERFORM 2050-CHECK-DIVERGENCE THRU 2050-EXIT
+003660         MOVE WS-I-NEXT TO I(J)
+003670     END-PERFORM.
+003680     CALL "RWD-FIELDPRINT" USING I FIELDPRINT NUM-VARS.
+003690     CALL "RWD-ORDERPARAM" USING I ORDER-PARAM NUM-VARS.
+003700     MOVE FIELDPRINT TO WS-FIELDPRINT-PREV.
+003710     IF FIELDPRINT > TAU-C
+003720         MOVE PHASE TO WS-PHASE-BEFORE
+003730         CALL "KAIROS-COHERENCE" USING I PHASE NUM-VARS
+003740         PERFORM 2200-WRITE-AUDIT THRU 2200-EXIT
+003750         ADD 1 TO WS-ACTIVATION-COUNT
+003760         IF WS-ACTIVATION-COUNT >= WS-ALERT-THRESHOLD
+003770                 AND NOT ALERT-SENT
+003780             PERFORM 2400-WRITE-ALERT THRU 2400-EXIT
+003790         END-IF
+003800     END-IF.
+003810     IF FUNCTION MOD(T, 1000) = 0
+003820         CALL "IO-OUTPUT" USING I T PHASE FIELDPRINT ORDER-PARAM
+003830             NUM-VARS
+003840         PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+003850         PERFORM 2500-WRITE-STATE THRU 2500-EXIT
+003860     END-IF.
+003870     IF FUNCTION MOD(T, WS-TREND-N) = 0
+003880         PERFORM 2300-WRITE-TREND THRU 2300-EXIT
+003890     END-IF.
+003900 2000-EXIT.
+003910     EXIT.
+003920
+003930*----------------------------------------------------------------
+003940 2100-WRITE-CHECKPOINT.
+003950*    TAKEN AT THE SAME CADENCE AS IO-OUTPUT SO A JOB THAT ABENDS
+003960*    PARTWAY THROUGH THE T LOOP CAN BE RESUBMITTED WITH
+003970*    CC-RESTART-FLAG = "Y" INSTEAD OF LOSING THE WHOLE RUN.
+003980*----------------------------------------------------------------
+003990     MOVE T TO CKPT-T.
+004000     MOVE PHASE TO CKPT-PHASE.
+004010     PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
+004020         MOVE I(J) TO CKPT-I(J)
+004030     END-PERFORM.
+004040     OPEN OUTPUT CHECKPOINT-FILE.
+004050     WRITE CHECKPOINT-RECORD.
+004060     CLOSE CHECKPOINT-FILE.
+004070 2100-EXIT.
+004080     EXIT.
+004090
+004100*----------------------------------------------------------------
+004110 2050-CHECK-DIVERGENCE.
+004120*    I IS DECLARED PIC S9(5)V9(5).  IF AN OSCILLATOR APPROACHES
+004130*    THAT NUMERIC RANGE LIMIT THE RUN IS ABENDED HERE RATHER THAN
+004140*    LETTING THE VALUE SILENTLY TRUNCATE AND FEED GARBAGE INTO
+004150*    FIELDPRINT AND PHASE FOR THE REMAINDER OF THE RUN.  WS-I-NEXT
+004160*    IS THE WIDER, UNTRUNCATED PROSPECTIVE SUM COMPUTED BY THE
+004170*    CALLER BEFORE IT IS EVER MOVED INTO I(J), SO THE CHECK BELOW
+004180*    SEES THE TRUE VALUE INSTEAD OF WHATEVER PIC S9(5)V9(5)
+004190*    TRUNCATED IT DOWN TO.
+004200*----------------------------------------------------------------
+004210     IF FUNCTION ABS(WS-I-NEXT) > WS-DIVERGENCE-LIMIT
+004220         DISPLAY "WITNESS-SEED-3: DIVERGENCE GUARD TRIPPED - T="
+004230             T " J=" J " I=" WS-I-NEXT " - ABENDING RUN"
+004240         STOP RUN WITH ERROR STATUS 20
+004250     END-IF.
+004260 2050-EXIT.
+004270     EXIT.
+004280
+004290*----------------------------------------------------------------
+004300 2060-SET-TIMESTEP.
+004310*    SHRINKS DT TO WS-DT-FINE WHENEVER THE PRIOR STEP'S FIELDPRINT
+004320*    LANDED WITHIN WS-PROXIMITY-FACTOR OF TAU-C - A COHERENCE
+004330*    TRANSITION IS LIKELY IMMINENT AND WARRANTS FINER TIME
+004340*    RESOLUTION.  OTHERWISE DT WIDENS BACK TO WS-DT-WIDE.  ON THE
+004350*    VERY FIRST STEP THERE IS NO PRIOR FIELDPRINT TO COMPARE - THE
+004360*    ZERO IN WS-FIELDPRINT-PREV IS ONLY A DATA-DIVISION
+004365*    PLACEHOLDER, NOT A MEASURED VALUE - SO WS-FIRST-STEP-SW
+004370*    SKIPS THE COMPARISON ENTIRELY AND STARTS THE RUN AT THE WIDE
+004375*    STEP.
+004390*    WITHOUT THIS, A SMALL ENOUGH TAU-C MAKES THE PLACEHOLDER ZERO
+004400*    LOOK "CLOSE TO TAU-C" AND SHRINKS TO FINE BEFORE ANY REAL
+004410*    FIELDPRINT HAS EVER BEEN COMPUTED.
+004420*    TAU-C * WS-PROXIMITY-FACTOR CAN WORK OUT FINER THAN
+004430*    FIELDPRINT'S OWN PIC S9(5)V9(5) RESOLUTION (0.00001), WHICH
+004440*    WOULD MAKE THE COMPARISON BELOW UNSATISFIABLE EXCEPT WHEN
+004450*    FIELDPRINT LANDS ON EXACTLY ZERO.  WS-PROXIMITY-THRESHOLD IS
+004460*    CLAMPED TO WS-PROXIMITY-FLOOR WHENEVER THAT HAPPENS, SO THE
+004470*    DT SHRINK CAN STILL FIRE AT THE FINEST RESOLUTION FIELDPRINT
+004480*    ACTUALLY HAS, REGARDLESS OF HOW SMALL TAU-C IS SET.
+004490*----------------------------------------------------------------
+004500     IF FIRST-STEP
+004510         MOVE WS-DT-WIDE TO DT
+004520         MOVE "N" TO WS-FIRST-STEP-SW
+004530         GO TO 2060-EXIT
+004540     END-IF.
+004550     COMPUTE WS-FIELDPRINT-DIFF =
+004560         FUNCTION ABS(WS-FIELDPRINT-PREV - TAU-C).
+004570     COMPUTE WS-PROXIMITY-THRESHOLD = TAU-C * WS-PROXIMITY-FACTOR.
+004580     IF WS-PROXIMITY-THRESHOLD < WS-PROXIMITY-FLOOR
+004590         MOVE WS-PROXIMITY-FLOOR TO WS-PROXIMITY-THRESHOLD
+004600     END-IF.
+004610     IF WS-FIELDPRINT-DIFF <= WS-PROXIMITY-THRESHOLD
+004620         MOVE WS-DT-FINE TO DT
+004630     ELSE
+004640         MOVE WS-DT-WIDE TO DT
+004650     END-IF.
+004660 2060-EXIT.
+004670     EXIT.
+004680
+004690*----------------------------------------------------------------
+004700 2200-WRITE-AUDIT.
+004710*    ONE RECORD PER KAIROS-COHERENCE ACTIVATION SO OPS CAN REPORT
+004720*    HOW OFTEN AND WHEN A RUN NEEDED COHERENCE CORRECTION.
+004730*----------------------------------------------------------------
+004740     IF NOT AUDIT-FILE-OPEN
+004750         OPEN OUTPUT KAIROS-AUDIT-FILE
+004760         SET AUDIT-FILE-OPEN TO TRUE
+004770     END-IF.
+004780     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+004790     MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP.
+004800     MOVE T TO AUD-T.
+004810     MOVE FIELDPRINT TO AUD-FIELDPRINT.
+004820     MOVE WS-PHASE-BEFORE TO AUD-PHASE-BEFORE.
+004830     MOVE PHASE TO AUD-PHASE-AFTER.
+004840     MOVE ORDER-PARAM TO AUD-ORDERPARAM.
+004850     WRITE KAIROS-AUDIT-RECORD.
+004860 2200-EXIT.
+004870     EXIT.
+004880
+004890*----------------------------------------------------------------
+004900 2300-WRITE-TREND.
+004910*    ONE T/PHASE RECORD EVERY WS-TREND-N STEPS - A DENSER FEED
+004920*    THAN THE 1000-STEP IO-OUTPUT CADENCE, FOR CHARTING THE PHASE
+004930*    TRAJECTORY ACROSS THE RUN.
+004940*----------------------------------------------------------------
+004950     IF NOT TREND-FILE-OPEN
+004960         OPEN OUTPUT PHASE-TREND-FILE
+004970         SET TREND-FILE-OPEN TO TRUE
+004980     END-IF.
+004990     MOVE T TO PT-T.
+005000     MOVE PHASE TO PT-PHASE.
+005010     WRITE PHASE-TREND-RECORD.
+005020 2300-EXIT.
+005030     EXIT.
+005040
+005050*----------------------------------------------------------------
+005060 2400-WRITE-ALERT.
+005070*    FIRES EXACTLY ONCE PER RUN, THE FIRST TIME THE ACTIVATION
+005080*    COUNT CROSSES WS-ALERT-THRESHOLD, SO OPERATIONS IS NOTIFIED
+005090*    OF AN ABNORMALLY ACTIVE RUN WITHOUT WAITING FOR THE
+005100*    END-OF-RUN REPORT TO SURFACE IT.
+005110*----------------------------------------------------------------
+005120     OPEN OUTPUT ALERT-FILE.
+005130     MOVE FUNCTION CURRENT-DATE TO ALERT-TIMESTAMP.
+005140     MOVE T TO ALERT-T.
+005150     MOVE WS-ACTIVATION-COUNT TO ALERT-ACTIVATION-COUNT.
+005160     MOVE WS-ALERT-THRESHOLD TO ALERT-THRESHOLD-OUT.
+005170     MOVE "KAIROS-COHERENCE ACTIVATION COUNT EXCEEDED THRESHOLD"
+005180         TO ALERT-TEXT.
+005190     WRITE ALERT-RECORD.
+005200     CLOSE ALERT-FILE.
+005210     SET ALERT-SENT TO TRUE.
+005220 2400-EXIT.
+005230     EXIT.
+005240
+005250*----------------------------------------------------------------
+005260 2500-WRITE-STATE.
+005270*    KEEPS ONE INDEXED RECORD PER CHECKPOINTED T ALONGSIDE THE
+005280*    SEQUENTIAL IO-OUTPUT DUMP, SO AN ANALYST CAN PULL THE STATE
+005290*    AT A SPECIFIC TIMESTEP DIRECTLY BY KEY INSTEAD OF SCANNING
+005300*    THE WHOLE SEQUENTIAL OUTPUT.
+005310*----------------------------------------------------------------
+005320     IF NOT STATE-FILE-OPEN
+005330         OPEN I-O STATE-LOOKUP-FILE
+005340         IF NOT STATE-STATUS-OK
+005350         OPEN OUTPUT STATE-LOOKUP-FILE
+005360         CLOSE STATE-LOOKUP-FILE
+005370         OPEN I-O STATE-LOOKUP-FILE
+005380         END-IF
+005390         SET STATE-FILE-OPEN TO TRUE
+005400     END-IF.
+005410     MOVE T TO SL-T.
+005420     MOVE PHASE TO SL-PHASE.
+005430     MOVE FIELDPRINT TO SL-FIELDPRINT.
+005440     MOVE ORDER-PARAM TO SL-ORDERPARAM.
+005450     PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-VARS
+005460         MOVE I(J) TO SL-I(J)
+005470     END-PERFORM.
+005480     WRITE STATE-LOOKUP-RECORD
+005490         INVALID KEY
+005500             REWRITE STATE-LOOKUP-RECORD
+005510     END-WRITE.
+005520 2500-EXIT.
+005530     EXIT.
+005540
+005550*----------------------------------------------------------------
+005560 9000-TERMINATE.
+005570*----------------------------------------------------------------
+005580     DISPLAY "Witness Seed 3.0 completed.".
+005590 9000-EXIT.
+005600     EXIT.
+005610
