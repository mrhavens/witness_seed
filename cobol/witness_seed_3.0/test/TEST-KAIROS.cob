@@ -1,28 +1,99 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TEST-KAIROS.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  I                   OCCURS 10 TIMES PIC S9(5)V9(5).
-       01  PHASE               PIC S9(5)V9(5).
-       01  SUM                 PIC S9(5)V9(5).
-       01  J                   PIC 9(2).
-
-       PROCEDURE DIVISION.
-           INITIALIZE I PHASE.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
-               COMPUTE I(J) = FUNCTION RANDOM
-           END-PERFORM.
-           MOVE 0.1 TO PHASE.
-           CALL 'KAIROS-COHERENCE' USING I PHASE.
-           MOVE 0 TO SUM.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
-               COMPUTE SUM = SUM + FUNCTION ABS(I(J))
-           END-PERFORM.
-           IF SUM > 0
-               DISPLAY 'Kairos test passed: Coherence updated'
-           ELSE
-               DISPLAY 'Kairos test failed'
-               STOP RUN WITH ERROR STATUS 1
-           END-IF.
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TEST-KAIROS.
+000300 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000400 INSTALLATION. WITNESS SEED PROJECT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  DLA  ORIGINAL VERSION.  DRIVES KAIROS-COHERENCE
+001100*                  AGAINST A FIXED, RECORDED BASELINE POPULATION
+001200*                  AND CHECKS THE RESCALED I ARRAY AGAINST VALUES
+001300*                  RECORDED FROM A KNOWN-GOOD RUN, SO A CHANGE TO
+001400*                  THE RESCALE FORMULA THAT MOVES THE COMPUTED
+001500*                  RESULT BEYOND TOLERANCE IS CAUGHT BEFORE IT
+001600*                  REACHES A REAL WITNESS-SEED-3 RUN.
+001700* 2026-08-09  DLA  CONVERTED TO THE FIXED-FORMAT, SEQUENCE-
+001800*                  NUMBERED CONVENTION USED BY THE REST OF THE
+001900*                  APPLICATION.  NO LOGIC CHANGE.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400*----------------------------------------------------------------
+002500* BASELINE I ARRAY - A FIXED, RECORDED STARTING POPULATION (NOT
+002600* FUNCTION RANDOM) SO THE RESULT OF THIS RUN IS REPRODUCIBLE AND
+002700* CAN BE DIFFED AGAINST THE EXPECTED VALUES BELOW.
+002800*----------------------------------------------------------------
+002900 01  I-VALUES.
+003000     05  FILLER              PIC S9(5)V9(5) VALUE 0.10000.
+003100     05  FILLER              PIC S9(5)V9(5) VALUE 0.20000.
+003200     05  FILLER              PIC S9(5)V9(5) VALUE 0.30000.
+003300     05  FILLER              PIC S9(5)V9(5) VALUE 0.40000.
+003400     05  FILLER              PIC S9(5)V9(5) VALUE 0.50000.
+003500     05  FILLER              PIC S9(5)V9(5) VALUE 0.60000.
+003600     05  FILLER              PIC S9(5)V9(5) VALUE 0.70000.
+003700     05  FILLER              PIC S9(5)V9(5) VALUE 0.80000.
+003800     05  FILLER              PIC S9(5)V9(5) VALUE 0.90000.
+003900     05  FILLER              PIC S9(5)V9(5) VALUE 1.00000.
+004000*----------------------------------------------------------------
+004100* SHARED POPULATION/RUN-STATE LAYOUT - SEE COPY/OSCREC.CPY.  I IS
+004200* OVERLAID ON I-VALUES ABOVE RATHER THAN LEFT ZERO.
+004300*----------------------------------------------------------------
+004400     COPY OSCREC REPLACING ==POP-SIZE-TAG==    BY ==10==
+004500                           ==I-REDEFINES-TAG== BY
+004600                               ==REDEFINES I-VALUES==.
+004700*----------------------------------------------------------------
+004800* EXPECTED RESULTS - RECORDED FROM A KNOWN-GOOD RUN OF
+004900* KAIROS-COHERENCE AGAINST I-VALUES ABOVE WITH PHASE = 0.1.  IF A
+005000* CHANGE TO THE RESCALE FORMULA MOVES THE COMPUTED I ARRAY BEYOND
+005100* TOLERANCE, THAT IS A REGRESSION.
+005200*----------------------------------------------------------------
+005300 01  EXPECTED-I-VALUES.
+005400     05  FILLER              PIC S9(5)V9(5) VALUE 0.09950.
+005500     05  FILLER              PIC S9(5)V9(5) VALUE 0.19900.
+005600     05  FILLER              PIC S9(5)V9(5) VALUE 0.29850.
+005700     05  FILLER              PIC S9(5)V9(5) VALUE 0.39800.
+005800     05  FILLER              PIC S9(5)V9(5) VALUE 0.49750.
+005900     05  FILLER              PIC S9(5)V9(5) VALUE 0.59700.
+006000     05  FILLER              PIC S9(5)V9(5) VALUE 0.69650.
+006100     05  FILLER              PIC S9(5)V9(5) VALUE 0.79600.
+006200     05  FILLER              PIC S9(5)V9(5) VALUE 0.89550.
+006300     05  FILLER              PIC S9(5)V9(5) VALUE 0.99500.
+006400 01  EXPECTED-I REDEFINES EXPECTED-I-VALUES
+006500                             OCCURS 10 TIMES PIC S9(5)V9(5).
+006600 01  TOLERANCE               PIC S9(5)V9(5) VALUE 0.00100.
+006700
+006800 01  J                       PIC 9(2).
+006900 01  DIFF                    PIC S9(5)V9(5).
+007000 01  WS-FAIL-SW              PIC X(01) VALUE "N".
+007100     88  TEST-FAILED         VALUE "Y".
+007200
+007300 PROCEDURE DIVISION.
+007400*----------------------------------------------------------------
+007500 0000-MAINLINE.
+007600*----------------------------------------------------------------
+007700     MOVE 0.1 TO PHASE.
+007800     CALL "KAIROS-COHERENCE" USING I PHASE NUM-VARS.
+007900     PERFORM 1000-CHECK-I THRU 1000-EXIT
+008000         VARYING J FROM 1 BY 1 UNTIL J > 10.
+008100     IF TEST-FAILED
+008200         STOP RUN WITH ERROR STATUS 1
+008300     ELSE
+008400         DISPLAY "Kairos test passed: rescaled I array matches "
+008500             "the recorded baseline within tolerance"
+008600     END-IF.
+008700     STOP RUN.
+008800
+008900*----------------------------------------------------------------
+009000 1000-CHECK-I.
+009100*----------------------------------------------------------------
+009200     COMPUTE DIFF = FUNCTION ABS(I(J) - EXPECTED-I(J)).
+009300     IF DIFF > TOLERANCE
+009400         DISPLAY "Kairos test failed: I(" J ") = " I(J)
+009500             " expected " EXPECTED-I(J)
+009600         SET TEST-FAILED TO TRUE
+009700     END-IF.
+009800 1000-EXIT.
+009900     EXIT.
