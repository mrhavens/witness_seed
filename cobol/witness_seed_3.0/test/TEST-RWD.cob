@@ -1,25 +1,122 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TEST-RWD.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  I                   OCCURS 10 TIMES PIC S9(5)V9(5).
-       01  I-DOT               OCCURS 10 TIMES PIC S9(5)V9(5).
-       01  PHASE               PIC S9(5)V9(5).
-       01  FIELDPRINT          PIC S9(5)V9(5).
-       01  J                   PIC 9(2).
-
-       PROCEDURE DIVISION.
-           INITIALIZE I PHASE.
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
-               COMPUTE I(J) = FUNCTION RANDOM
-           END-PERFORM.
-           CALL 'RWD-DYNAMICS' USING I I-DOT PHASE.
-           CALL 'RWD-FIELDPRINT' USING I FIELDPRINT.
-           IF FIELDPRINT > 0
-               DISPLAY 'RWD test passed: Fieldprint = ' FIELDPRINT
-           ELSE
-               DISPLAY 'RWD test failed'
-               STOP RUN WITH ERROR STATUS 1
-           END-IF.
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TEST-RWD.
+000300 AUTHOR. D-LOOP APPLICATIONS GROUP.
+000400 INSTALLATION. WITNESS SEED PROJECT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  DLA  ORIGINAL VERSION.  DRIVES RWD-DYNAMICS AND
+001100*                  RWD-FIELDPRINT AGAINST A FIXED, RECORDED
+001200*                  BASELINE POPULATION AND CHECKS THE RESULT
+001300*                  AGAINST VALUES RECORDED FROM A KNOWN-GOOD RUN,
+001400*                  SO A CHANGE TO EITHER PROGRAM THAT MOVES THE
+001500*                  COMPUTED RESULT BEYOND TOLERANCE IS CAUGHT
+001600*                  BEFORE IT REACHES A REAL WITNESS-SEED-3 RUN.
+001700* 2026-08-09  DLA  RECORDED EXPECTED-I-DOT-VALUES AGAINST THE
+001800*                  BLOCKED, NEIGHBOR-TRUNCATED COUPLING LOOP
+001900*                  (SEE RWD.COB MODIFICATION HISTORY) - THE
+002000*                  ORIGINAL FULLY-CONNECTED VALUES NO LONGER
+002100*                  APPLY.
+002200* 2026-08-09  DLA  CONVERTED TO THE FIXED-FORMAT, SEQUENCE-
+002300*                  NUMBERED CONVENTION USED BY THE REST OF THE
+002400*                  APPLICATION.  NO LOGIC CHANGE.
+002500*----------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900*----------------------------------------------------------------
+003000* BASELINE I ARRAY - A FIXED, RECORDED STARTING POPULATION (NOT
+003100* FUNCTION RANDOM) SO THE RESULT OF THIS RUN IS REPRODUCIBLE AND
+003200* CAN BE DIFFED AGAINST THE EXPECTED VALUES BELOW.
+003300*----------------------------------------------------------------
+003400 01  I-VALUES.
+003500     05  FILLER              PIC S9(5)V9(5) VALUE 0.10000.
+003600     05  FILLER              PIC S9(5)V9(5) VALUE 0.20000.
+003700     05  FILLER              PIC S9(5)V9(5) VALUE 0.30000.
+003800     05  FILLER              PIC S9(5)V9(5) VALUE 0.40000.
+003900     05  FILLER              PIC S9(5)V9(5) VALUE 0.50000.
+004000     05  FILLER              PIC S9(5)V9(5) VALUE 0.60000.
+004100     05  FILLER              PIC S9(5)V9(5) VALUE 0.70000.
+004200     05  FILLER              PIC S9(5)V9(5) VALUE 0.80000.
+004300     05  FILLER              PIC S9(5)V9(5) VALUE 0.90000.
+004400     05  FILLER              PIC S9(5)V9(5) VALUE 1.00000.
+004500*----------------------------------------------------------------
+004600* SHARED POPULATION/RUN-STATE LAYOUT - SEE COPY/OSCREC.CPY.  I IS
+004700* OVERLAID ON I-VALUES ABOVE RATHER THAN LEFT ZERO.
+004800*----------------------------------------------------------------
+004900     COPY OSCREC REPLACING ==POP-SIZE-TAG==    BY ==10==
+005000                           ==I-REDEFINES-TAG== BY
+005100                               ==REDEFINES I-VALUES==.
+005200*----------------------------------------------------------------
+005300* EXPECTED RESULTS - RECORDED FROM A KNOWN-GOOD RUN OF
+005400* RWD-DYNAMICS AND RWD-FIELDPRINT AGAINST I-VALUES ABOVE, WITH NO
+005500* CLUSTRCF OR KSCHED DD PRESENT (HOMOGENEOUS POPULATION, ANNEAL
+005600* FACTOR 1.0).  IF A CHANGE TO EITHER PROGRAM MOVES THE COMPUTED
+005700* RESULT BEYOND TOLERANCE, THAT IS A REGRESSION.
+005800*----------------------------------------------------------------
+005900 01  EXPECTED-I-DOT-VALUES.
+006000     05  FILLER              PIC S9(5)V9(5) VALUE 0.46930.
+006100     05  FILLER              PIC S9(5)V9(5) VALUE 0.48098.
+006200     05  FILLER              PIC S9(5)V9(5) VALUE 0.48938.
+006300     05  FILLER              PIC S9(5)V9(5) VALUE 0.49541.
+006400     05  FILLER              PIC S9(5)V9(5) VALUE 0.50000.
+006500     05  FILLER              PIC S9(5)V9(5) VALUE 0.60000.
+006600     05  FILLER              PIC S9(5)V9(5) VALUE 0.60459.
+006700     05  FILLER              PIC S9(5)V9(5) VALUE 0.61062.
+006800     05  FILLER              PIC S9(5)V9(5) VALUE 0.61902.
+006900     05  FILLER              PIC S9(5)V9(5) VALUE 0.63070.
+007000 01  EXPECTED-I-DOT REDEFINES EXPECTED-I-DOT-VALUES
+007100                             OCCURS 10 TIMES PIC S9(5)V9(5).
+007200 01  EXPECTED-PHASE          PIC S9(5)V9(5) VALUE 0.05014.
+007300 01  EXPECTED-FIELDPRINT     PIC S9(5)V9(5) VALUE 0.25000.
+007400 01  TOLERANCE               PIC S9(5)V9(5) VALUE 0.00100.
+007500
+007600 01  J                       PIC 9(2).
+007700 01  DIFF                    PIC S9(5)V9(5).
+007800 01  WS-FAIL-SW              PIC X(01) VALUE "N".
+007900     88  TEST-FAILED         VALUE "Y".
+008000
+008100 PROCEDURE DIVISION.
+008200*----------------------------------------------------------------
+008300 0000-MAINLINE.
+008400*----------------------------------------------------------------
+008500     MOVE ZERO TO PHASE.
+008600     MOVE 1 TO T.
+008700     CALL "RWD-DYNAMICS" USING I I-DOT PHASE NUM-VARS T.
+008800     CALL "RWD-FIELDPRINT" USING I FIELDPRINT NUM-VARS.
+008900     PERFORM 1000-CHECK-I-DOT THRU 1000-EXIT
+009000         VARYING J FROM 1 BY 1 UNTIL J > 10.
+009100     COMPUTE DIFF = FUNCTION ABS(PHASE - EXPECTED-PHASE).
+009200     IF DIFF > TOLERANCE
+009300         DISPLAY "RWD test failed: PHASE = " PHASE
+009400             " expected " EXPECTED-PHASE
+009500         SET TEST-FAILED TO TRUE
+009600     END-IF.
+009700     COMPUTE DIFF =
+009800         FUNCTION ABS(FIELDPRINT - EXPECTED-FIELDPRINT).
+009900     IF DIFF > TOLERANCE
+010000         DISPLAY "RWD test failed: FIELDPRINT = " FIELDPRINT
+010100             " expected " EXPECTED-FIELDPRINT
+010200         SET TEST-FAILED TO TRUE
+010300     END-IF.
+010400     IF TEST-FAILED
+010500         STOP RUN WITH ERROR STATUS 1
+010600     ELSE
+010700         DISPLAY "RWD test passed: I-DOT, PHASE and FIELDPRINT "
+010800             "match the recorded baseline within tolerance"
+010900     END-IF.
+011000     STOP RUN.
+011100
+011200*----------------------------------------------------------------
+011300 1000-CHECK-I-DOT.
+011400*----------------------------------------------------------------
+011500     COMPUTE DIFF = FUNCTION ABS(I-DOT(J) - EXPECTED-I-DOT(J)).
+011600     IF DIFF > TOLERANCE
+011700         DISPLAY "RWD test failed: I-DOT(" J ") = " I-DOT(J)
+011800             " expected " EXPECTED-I-DOT(J)
+011900         SET TEST-FAILED TO TRUE
+012000     END-IF.
+012100 1000-EXIT.
+012200     EXIT.
